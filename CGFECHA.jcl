@@ -0,0 +1,61 @@
+//CGFECHA  JOB (CGBATCH),'FECHAMENTO DO DIA',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JOB DE FECHAMENTO DO DIA - ENCADEIA CGPRG004 A CGPRG007 E     *
+//* FECHA COM UM RESUMO CONSOLIDADO UNICO (CGPRG009).             *
+//* CADA PASSO SO CONTINUA SE O PASSO ANTERIOR TERMINOU COM       *
+//* CONDITION CODE MENOR QUE 08 - VIDE COND= EM CADA EXEC.        *
+//*--------------------------------------------------------------*
+//*
+//* PASSO 010 - PRECIFICACAO DE TERRENOS (CGPRG008 CHAMA O
+//*             CGPRG004, QUE EXIGE LINKAGE E NAO RODA SOZINHO
+//*             COMO PASSO DE JCL)
+//PASSO010 EXEC PGM=CGPRG008
+//STEPLIB  DD DISP=SHR,DSN=CG.BATCH.LOADLIB
+//CEPFAIXA DD DISP=SHR,DSN=CG.BATCH.CEPFAIXA
+//CG004AUD DD DISP=MOD,DSN=CG.BATCH.AUDITORIA,
+//             DCB=(RECFM=FB,LRECL=63)
+//CG004ERR DD DISP=(NEW,CATLG,DELETE),DSN=CG.BATCH.CEPERRO,
+//             DCB=(RECFM=FB,LRECL=24)
+//SYSIN    DD DISP=SHR,DSN=CG.BATCH.LOTES.TERRENOS
+//SYSOUT   DD SYSOUT=*
+//*
+//* PASSO 020 - MEDIAS E APROVACAO DE ALUNOS (CGPRG005)
+//PASSO020 EXEC PGM=CGPRG005,COND=(7,GT,PASSO010)
+//STEPLIB  DD DISP=SHR,DSN=CG.BATCH.LOADLIB
+//APROVADO DD DISP=(NEW,CATLG,DELETE),DSN=CG.BATCH.APROVADO,
+//             DCB=(RECFM=FB,LRECL=80)
+//REPROVAD DD DISP=(NEW,CATLG,DELETE),DSN=CG.BATCH.REPROVADOS,
+//             DCB=(RECFM=FB,LRECL=80)
+//ERROLIST DD DISP=(NEW,CATLG,DELETE),DSN=CG.BATCH.ERROLIST,
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSIN    DD DISP=SHR,DSN=CG.BATCH.NOTAS.ALUNOS
+//SYSOUT   DD SYSOUT=*
+//*
+//* PASSO 030 - ACIDENTES POR UF, COM RESTART/CHECKPOINT
+//PASSO030 EXEC PGM=CGPRG006,COND=(7,GT,PASSO020)
+//STEPLIB  DD DISP=SHR,DSN=CG.BATCH.LOADLIB
+//CG006CKP DD DISP=MOD,DSN=CG.BATCH.CHECKPOINT,
+//             DCB=(RECFM=FB,LRECL=158)
+//CG006ZAC DD DISP=(NEW,CATLG,DELETE),DSN=CG.BATCH.SEMACIDENTE,
+//             DCB=(RECFM=FB,LRECL=40)
+//SYSIN    DD DISP=SHR,DSN=CG.BATCH.EXTRATO.CIDADES
+//SYSOUT   DD SYSOUT=*
+//*
+//* PASSO 040 - MEDIA HISTORICA DE ACIDENTES EM SP
+//PASSO040 EXEC PGM=CGPRG007,COND=(7,GT,PASSO030)
+//STEPLIB  DD DISP=SHR,DSN=CG.BATCH.LOADLIB
+//CG007HST DD DISP=MOD,DSN=CG.BATCH.HISTORICO,
+//             DCB=(RECFM=FB,LRECL=27)
+//SYSIN    DD DISP=SHR,DSN=CG.BATCH.EXTRATO.CIDADES
+//SYSOUT   DD SYSOUT=*
+//*
+//* PASSO 050 - RESUMO CONSOLIDADO DO FECHAMENTO DO DIA
+//PASSO050 EXEC PGM=CGPRG009,COND=(7,GT,PASSO040)
+//STEPLIB  DD DISP=SHR,DSN=CG.BATCH.LOADLIB
+//CG004AUD DD DISP=SHR,DSN=CG.BATCH.AUDITORIA
+//APROVADO DD DISP=SHR,DSN=CG.BATCH.APROVADO
+//REPROVAD DD DISP=SHR,DSN=CG.BATCH.REPROVADOS
+//CG007HST DD DISP=SHR,DSN=CG.BATCH.HISTORICO
+//SYSOUT   DD SYSOUT=*
+//*---------------------------> FIM DO JOB <-----------------------*
