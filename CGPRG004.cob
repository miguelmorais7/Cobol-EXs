@@ -19,12 +19,40 @@
       *---------------------*
        FILE-CONTROL.
       *==> LOCAL PARA O SELECT DOS ARQUVOS
+           SELECT CEPFAIXA-FILE      ASSIGN TO "CEPFAIXA"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDITORIA-FILE     ASSIGN TO "CG004AUD"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CEPERRO-FILE       ASSIGN TO "CG004ERR"
+                  ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
       *=============*
        FILE SECTION.
       *------------*
       *==> LOCAL PARA A FD (DESCRICAO DOS ARQUIVOS)
+       FD  CEPFAIXA-FILE.
+       01  CEPFAIXA-REG.
+           05 CF-FAIXA-INICIAL    PIC 9(08).
+           05 CF-FAIXA-FINAL      PIC 9(08).
+           05 CF-VAL-METRO        PIC 9(05)V99.
+
+       FD  AUDITORIA-FILE.
+       01  AUDITORIA-REG.
+           05 AUD-CEP             PIC 9(08).
+           05 AUD-SEP1            PIC X(01).
+           05 AUD-VAL-VENDA       PIC 9(08)V99.
+           05 AUD-SEP2            PIC X(01).
+           05 AUD-COMISSAO        PIC 9(06)V99.
+           05 AUD-SEP3            PIC X(01).
+           05 AUD-PADRAO          PIC X(12).
+           05 AUD-SEP4            PIC X(01).
+           05 AUD-DATA            PIC 9999/99/99.
+           05 AUD-SEP5            PIC X(01).
+           05 AUD-HORA            PIC 99.99.9999.
+
+       FD  CEPERRO-FILE.
+       01  CEPERRO-REG             PIC X(24).
 
        WORKING-STORAGE SECTION.
       *-----------------------*
@@ -38,8 +66,30 @@
        77  AS-VAL-METRO           PIC 9(05)V99.
        77  AS-VAL-VENDA           PIC 9(08)V99.
        77  AS-COMISSAO            PIC 9(06)V99.
+       77  AS-PROFUNDIDADE        PIC 9(03)V99.
        77  WS-DATA-ATUAL          PIC 9999/99/99.
        77  WS-HORA-ATUAL          PIC 99.99.9999.
+       77  AS-COM-DPTO-TOTAL      PIC 9(08)V99    VALUE ZEROS.
+       77  WS-CEP-ACHADO          PIC X(01).
+       77  WS-FIM-TAB-CEP         PIC X(01).
+       77  WS-CTCEP               PIC 9(03)       VALUE ZEROS.
+       77  WS-NUM-CEP-ERRO        PIC 9(02)       VALUE ZEROS.
+
+      *-----> TABELA DE FAIXAS DE CEP X VALOR DO METRO QUADRADO
+       01  WS-TAB-CEP.
+           05 WS-TAB-CEP-OCR   OCCURS 50 TIMES INDEXED BY WS-IDX-CEP.
+              10 WS-TAB-FAIXA-INICIAL   PIC 9(08).
+              10 WS-TAB-FAIXA-FINAL     PIC 9(08).
+              10 WS-TAB-VAL-METRO       PIC 9(05)V99.
+
+      *-----> DADOS DE ENTRADA VIA SYSIN (LOTE DE TERRENOS)
+       01  WS-REG-SYSIN.
+           05 AS-CEP-IN           PIC 9(08).
+           05 AS-TIPO-TERRENO-IN  PIC X(01).
+      *--->    'R' = RETANGULAR   'T' = TRAPEZOIDAL (IRREGULAR)
+           05 AS-FRENTE-IN        PIC 9(03)V99.
+           05 AS-FUNDO-IN         PIC 9(03)V99.
+           05 AS-PROFUND-IN       PIC 9(03)V99.
 
       *-----> DADOS DE SAIDA VIA SYSOUT
        01  WS-REG-SYSOUT.
@@ -65,8 +115,8 @@
            05 LK-NOME-DPTO           PIC X(15).
            05 LK-COD-RETORNO         PIC 99.
       *
-       PROCEDURE DIVISION.
-      *==================*
+       PROCEDURE DIVISION USING LK-PARAMETROS.
+      *======================================*
       *--------------------------------------------------------------*
       *    PROCESSO PRINCIPAL                                        *
       *--------------------------------------------------------------*
@@ -77,7 +127,7 @@
            PERFORM 010-INICIAR
            PERFORM 030-PROCESSAR UNTIL WS-FIM = 'S'
            PERFORM 050-TERMINAR
-           STOP RUN
+           GOBACK
            .
       *--------------------------------------------------------------*
       *    PROCEDIMENTOS INICIAIS                                    *
@@ -86,51 +136,166 @@
 
            DISPLAY "** ATIVIDADE 4 **"
            DISPLAY "** MIGUEL MORAIS - JESSICA HOLANDA **"
-           DISPLAY "CALCULO DO PRECO DE VENDA DE UM TERRENO RETANGULAR"
+           DISPLAY "CALCULO DO PRECO DE VENDA DE TERRENOS (RET/TRAPEZ)"
            DISPLAY "DATA DO CALCULO: " WS-DATA-ATUAL
            DISPLAY "HORA DO CALCULO: " WS-HORA-ATUAL
            DISPLAY '-----------------------------------'
 
            MOVE  ZEROS  TO  WS-CTEXIB
+           PERFORM 020-CARREGAR-TAB-CEP
+           OPEN EXTEND AUDITORIA-FILE
+           OPEN EXTEND CEPERRO-FILE
+           PERFORM 025-LER-SYSIN
+           .
+      *--------------------------------------------------------------*
+      *    CARGA DA TABELA DE FAIXAS DE CEP X VALOR DO METRO         *
+      *--------------------------------------------------------------*
+       020-CARREGAR-TAB-CEP.
+
+           OPEN INPUT CEPFAIXA-FILE
+           PERFORM 021-LER-CEPFAIXA
+           PERFORM 022-ACUMULAR-ITEM-CEP UNTIL WS-FIM-TAB-CEP = 'S'
+           CLOSE CEPFAIXA-FILE
+           .
+      *--------------------------------------------------------------*
+      *    LEITURA DE UM REGISTRO DA TABELA DE FAIXAS DE CEP         *
+      *--------------------------------------------------------------*
+       021-LER-CEPFAIXA.
+
+           READ CEPFAIXA-FILE
+               AT END MOVE 'S' TO WS-FIM-TAB-CEP
+           END-READ
+           .
+      *--------------------------------------------------------------*
+      *    ACUMULA UMA FAIXA DE CEP NA TABELA EM MEMORIA             *
+      *--------------------------------------------------------------*
+       022-ACUMULAR-ITEM-CEP.
+
+           ADD 1  TO  WS-CTCEP
+           MOVE CF-FAIXA-INICIAL  TO  WS-TAB-FAIXA-INICIAL (WS-CTCEP)
+           MOVE CF-FAIXA-FINAL    TO  WS-TAB-FAIXA-FINAL   (WS-CTCEP)
+           MOVE CF-VAL-METRO      TO  WS-TAB-VAL-METRO     (WS-CTCEP)
+
+           PERFORM 021-LER-CEPFAIXA
+           .
+      *--------------------------------------------------------------*
+      *    LEITURA DO LOTE DE TERRENOS VIA SYSIN                     *
+      *--------------------------------------------------------------*
+       025-LER-SYSIN.
+
+           ACCEPT WS-REG-SYSIN  FROM SYSIN
+
+           IF WS-REG-SYSIN = ALL '9'
+              MOVE  'S'  TO  WS-FIM
+           END-IF
            .
       *--------------------------------------------------------------*
       *    PROCESSAR DADOS RECEBIDOS DA SYSIN                        *
       *--------------------------------------------------------------*
        030-PROCESSAR.
 
-           MOVE 09000300           TO   WS-CEP
-           MOVE 12,35              TO   AS-FRENTE
-           MOVE 52,00              TO   AS-FUNDO
-           MOVE 2315,00            TO   AS-VAL-METRO
+           MOVE AS-CEP-IN           TO   WS-CEP
+           MOVE AS-CEP-IN           TO   AS-CEP
+           MOVE AS-FRENTE-IN        TO   AS-FRENTE
+           MOVE AS-FUNDO-IN         TO   AS-FUNDO
+           MOVE AS-PROFUND-IN       TO   AS-PROFUNDIDADE
 
-           COMPUTE AS-VAL-VENDA = AS-FRENTE * AS-FUNDO * AS-VAL-METRO
+           PERFORM 035-BUSCAR-VAL-METRO
 
-           IF AS-VAL-VENDA > 1500000,00
-              COMPUTE AS-COMISSAO = AS-VAL-VENDA * 0,04
-              MOVE "ALTO PADRAO"   TO WS-MENSAGEM
+           IF WS-CEP-ACHADO NOT = 'S'
+              ADD 1  TO  WS-NUM-CEP-ERRO
+              MOVE WS-REG-SYSIN  TO  CEPERRO-REG
+              WRITE CEPERRO-REG
+              DISPLAY "CEP FORA DE FAIXA - NAO PRECIFICADO: " AS-CEP
            ELSE
-              COMPUTE AS-COMISSAO = AS-VAL-VENDA * 0,06
-              MOVE "MEDIO PADRAO"  TO WS-MENSAGEM
+              IF AS-TIPO-TERRENO-IN = 'T'
+                 COMPUTE AS-VAL-VENDA =
+                    ((AS-FRENTE + AS-FUNDO) / 2) * AS-PROFUNDIDADE
+                       * AS-VAL-METRO
+              ELSE
+                 COMPUTE AS-VAL-VENDA =
+                    AS-FRENTE * AS-FUNDO * AS-VAL-METRO
+              END-IF
+
+              IF AS-VAL-VENDA > 1500000,00
+                 COMPUTE AS-COMISSAO = AS-VAL-VENDA * 0,04
+                 MOVE "ALTO PADRAO"   TO WS-MENSAGEM
+              ELSE
+                 COMPUTE AS-COMISSAO = AS-VAL-VENDA * 0,06
+                 MOVE "MEDIO PADRAO"  TO WS-MENSAGEM
+              END-IF
+
+              MOVE AS-FRENTE          TO   WS-FRENTE
+              MOVE AS-FUNDO           TO   WS-FUNDO
+              MOVE AS-VAL-METRO       TO   WS-VAL-METRO
+              MOVE AS-VAL-VENDA       TO   WS-VAL-VENDA
+              MOVE AS-COMISSAO        TO   WS-COMISSAO
+
+              ADD   AS-COMISSAO    TO   AS-COM-DPTO-TOTAL
+
+              INITIALIZE AUDITORIA-REG
+              MOVE AS-CEP             TO   AUD-CEP
+              MOVE AS-VAL-VENDA       TO   AUD-VAL-VENDA
+              MOVE AS-COMISSAO        TO   AUD-COMISSAO
+              MOVE WS-MENSAGEM        TO   AUD-PADRAO
+              MOVE WS-DATA-ATUAL      TO   AUD-DATA
+              MOVE WS-HORA-ATUAL      TO   AUD-HORA
+              WRITE AUDITORIA-REG
+
+              DISPLAY WS-REG-SYSOUT
+              ADD   1               TO   WS-CTEXIB
            END-IF
 
-           MOVE AS-FRENTE          TO   WS-FRENTE
-           MOVE AS-FUNDO           TO   WS-FUNDO
-           MOVE AS-VAL-METRO       TO   WS-VAL-METRO
-           MOVE AS-VAL-VENDA       TO   WS-VAL-VENDA
-           MOVE AS-COMISSAO        TO   WS-COMISSAO
+           PERFORM 025-LER-SYSIN
+           .
+      *--------------------------------------------------------------*
+      *    BUSCA O VALOR DO METRO QUADRADO PELA FAIXA DE CEP         *
+      *--------------------------------------------------------------*
+       035-BUSCAR-VAL-METRO.
+
+           MOVE SPACES  TO  WS-CEP-ACHADO
+           SET WS-IDX-CEP  TO  1
+
+           PERFORM 036-COMPARAR-FAIXA-CEP
+              UNTIL WS-CEP-ACHADO = 'S' OR WS-IDX-CEP > WS-CTCEP
+           .
+      *--------------------------------------------------------------*
+      *    COMPARA O CEP DO LOTE COM UMA FAIXA DA TABELA             *
+      *--------------------------------------------------------------*
+       036-COMPARAR-FAIXA-CEP.
 
-           DISPLAY WS-REG-SYSOUT
-           ADD   1               TO   WS-CTEXIB
-           MOVE 'S'              TO   WS-FIM
+           IF AS-CEP >= WS-TAB-FAIXA-INICIAL (WS-IDX-CEP) AND
+              AS-CEP <= WS-TAB-FAIXA-FINAL   (WS-IDX-CEP)
+              MOVE WS-TAB-VAL-METRO (WS-IDX-CEP)  TO  AS-VAL-METRO
+              MOVE 'S'                             TO  WS-CEP-ACHADO
+           ELSE
+              SET WS-IDX-CEP  UP BY 1
+           END-IF
            .
       *--------------------------------------------------------------*
       *    PROCEDIMENTOS FINAIS                                      *
       *--------------------------------------------------------------*
        050-TERMINAR.
 
+           CLOSE AUDITORIA-FILE
+           CLOSE CEPERRO-FILE
+
            DISPLAY '-----------------------------------'
            DISPLAY '** FIM DA EXECUCAO **'
            DISPLAY "REGISTROS EXIBIDOS = " WS-CTEXIB
+           DISPLAY "CEPS FORA DE FAIXA = " WS-NUM-CEP-ERRO
+                   " (VIDE CG004ERR)"
+           DISPLAY '-----------------------------------'
+           DISPLAY "DEPARTAMENTO......: " LK-NR-DPTO " " LK-NOME-DPTO
+           DISPLAY "TOTAL COMISSAO DPTO: " AS-COM-DPTO-TOTAL
+           DISPLAY '-----------------------------------'
+
+           IF WS-CTEXIB = ZEROS
+              MOVE 12            TO   LK-COD-RETORNO
+           ELSE
+              MOVE 00            TO   LK-COD-RETORNO
+           END-IF
+
            DISPLAY "TERMINO NORMAL DO PROGRAMA CGPRG004"
            .
       *---------------> FIM DO PROGRAMA CGPRG004 <-------------------*
