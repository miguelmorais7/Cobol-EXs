@@ -20,10 +20,63 @@
            .
        INPUT-OUTPUT SECTION.
       *---------------------*
+       FILE-CONTROL.
+      *==> LOCAL PARA O SELECT DOS ARQUIVOS
+           SELECT CHECKPOINT-FILE    ASSIGN TO "CG006CKP"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-STATUS-CKP.
+           SELECT SEMACID-FILE       ASSIGN TO "CG006ZAC"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
       *=============*
        FILE SECTION.
       *------------*
+      *==> LOCAL PARA A FD (DESCRICAO DOS ARQUIVOS)
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REG.
+           05 CKP-CTLIDO           PIC 9(05).
+           05 CKP-SEP1             PIC X(01).
+           05 CKP-CID-UF           PIC 99.
+           05 CKP-SEP2             PIC X(01).
+           05 CKP-CONT-UF          PIC 9(04).
+           05 CKP-SEP3             PIC X(01).
+           05 CKP-CALC-UF          PIC 99V99.
+           05 CKP-SEP4             PIC X(01).
+           05 CKP-CONT-ACD         PIC 9(05).
+           05 CKP-SEP5             PIC X(01).
+           05 CKP-QTD-P            PIC 9(02).
+           05 CKP-SEP6             PIC X(01).
+           05 CKP-FMENOR           PIC 9(02)V99.
+           05 CKP-SEP7             PIC X(01).
+           05 CKP-CIDM             PIC 9(05).
+           05 CKP-SEP8             PIC X(01).
+           05 CKP-TOP5  OCCURS 5 TIMES.
+              10 CKP-T5-CIDADE     PIC 9(05).
+              10 CKP-T5-UF         PIC X(02).
+              10 CKP-T5-ACID       PIC 9(04).
+           05 CKP-SEP9             PIC X(01).
+           05 CKP-CONT-BAFO-S      PIC 9(04).
+           05 CKP-SEP10            PIC X(01).
+           05 CKP-CONT-BAFO-N      PIC 9(04).
+           05 CKP-SEP11            PIC X(01).
+           05 CKP-CALC-BAFO-S      PIC 9(06)V99.
+           05 CKP-SEP12            PIC X(01).
+           05 CKP-CALC-BAFO-N      PIC 9(06)V99.
+           05 CKP-SEP13            PIC X(01).
+           05 CKP-NUM-SEMACID      PIC 9(04).
+           05 CKP-SEP14            PIC X(01).
+           05 CKP-CONT-COM-ACD     PIC 9(04).
+           05 CKP-SEP15            PIC X(01).
+           05 CKP-CALC-NAC         PIC 9(07)V99.
+           05 CKP-SEP16            PIC X(01).
+           05 CKP-ACD-NAC          PIC 9(07).
+           05 CKP-SEP17            PIC X(01).
+           05 CKP-OBT-NAC          PIC 9(07).
+
+       FD  SEMACID-FILE.
+       01  SEMACID-REG             PIC X(40).
+
        WORKING-STORAGE SECTION.
       *-----------------------*
        01  FILLER                 PIC X(35)        VALUE
@@ -32,35 +85,56 @@
       *-----> VARIAVEIS AUXILIARES UTILIZADA NO PROCESSAMENTO
        01  WS-AREA-AUX.
            05  WS-FIM                 PIC X(01).
-           05  WS-CTLIDO              PIC 9(02).
+           05  WS-CTLIDO              PIC 9(05).
            05  WS-CALC-MEDIA          PIC ZZ9,99.
            05  WS-DATA-ATUAL          PIC 9999/99/99.
-           05  WS-ACD-SP              PIC ZZ.ZZ9.
+           05  WS-UF-PARAM            PIC X(02).
+           05  WS-ACD-UF              PIC ZZ.ZZ9.
            05  WS-CONT-ACD            PIC 9(05).
-           05  WS-CID-SP              PIC 99.
+           05  WS-CID-UF              PIC 99.
            05  WS-QTD-VEI             PIC 9(07).
            05  WS-PORC                PIC 99V99.
-           05  WS-PORC-SP             PIC ZZ9,99.
-           05  WS-MEDIA-SP            PIC 99V99.
-           05  WS-CALC-SP             PIC 99V99.
-           05  WS-CONT-SP             PIC 9(04).
+           05  WS-PORC-UF             PIC ZZ9,99.
+           05  WS-MEDIA-UF            PIC 99V99.
+           05  WS-CALC-UF             PIC 99V99.
+           05  WS-CONT-UF             PIC 9(04).
            05  WS-TOT-SP              PIC 9(04).
-           05  WS-MAIOR               PIC 9(05).
-           05  WS-QTD-ACD             PIC 9(04).
-           05  WS-ACD-M               PIC Z.ZZ9.
            05  WS-QTD-P               PIC 9(02).
+           05  WS-IDX-T5              PIC 9(01).
            05  WS-CMENOR              PIC 99V99.
            05  WS-FMENOR              PIC 99V99.
            05  WS-CIDM                PIC 9(05).
            05  WS-PM                  PIC ZZ9,99.
+           05  WS-CTGRAVA             PIC 9(03).
+           05  WS-CTPULAR             PIC 9(05).
+           05  WS-EOF-CKP             PIC X(01).
+           05  WS-CKP-ACHADO          PIC X(01).
+           05  WS-STATUS-CKP          PIC X(02).
+           05  WS-CONT-BAFO-S         PIC 9(04).
+           05  WS-CONT-BAFO-N         PIC 9(04).
+           05  WS-CALC-BAFO-S         PIC 9(06)V99.
+           05  WS-CALC-BAFO-N         PIC 9(06)V99.
+           05  WS-PCT-BAFO-S          PIC ZZ9,99.
+           05  WS-MEDIA-BAFO-S        PIC ZZ9,99.
+           05  WS-MEDIA-BAFO-N        PIC ZZ9,99.
+           05  WS-NUM-SEMACID         PIC 9(04).
+           05  WS-CONT-COM-ACD        PIC 9(04).
+           05  WS-CALC-NAC            PIC 9(07)V99.
+           05  WS-ACD-NAC             PIC 9(07).
+           05  WS-OBT-NAC             PIC 9(07).
+           05  WS-MEDIA-NAC           PIC 99V99.
+           05  WS-PORC-NAC            PIC ZZ9,99.
+           05  WS-ACD-NAC-EXIB        PIC Z.ZZZ.ZZ9.
+           05  WS-OBT-NAC-EXIB        PIC Z.ZZZ.ZZ9.
+      *-----> TOP-5 CIDADES COM MAIOR QUANTIDADE DE ACIDENTES
+       01  WS-TAB-TOP5.
+           05  WS-TOP5-ITEM  OCCURS 5 TIMES.
+               10  WS-TOP5-CIDADE      PIC 9(05).
+               10  WS-TOP5-UF          PIC X(02).
+               10  WS-TOP5-ACID        PIC 9(04).
       *-----> ENTRADA - DADOS VIA SYSIN (NO JCL DE EXECUCAO)
        01  WS-REG-SYSIN.
-           05 WS-CIDADE           PIC 9(05).
-           05 WS-ESTADO           PIC X(2).
-           05 WS-QTD-VEICULOS     PIC 9(07).
-           05 WS-BAFOMETRO        PIC X(01).
-           05 WS-QTD-ACIDENTES    PIC 9(04).
-           05 WS-QTD-OBITOS       PIC 9(04).
+           COPY CGREGACD.
       *-----> SAIDA - SYSOUT
        01  WS-REG-SYSOUT.
            05 CID                 PIC 99999.
@@ -87,9 +161,12 @@
 
            PERFORM 010-INICIAR
            PERFORM 030-PROCESSAR UNTIL WS-FIM = 'S'
-           PERFORM 040-PROCESSAR-SP
+           PERFORM 040-PROCESSAR-UF
+           PERFORM 041-PROCESSAR-BAFOMETRO
+           PERFORM 042-PROCESSAR-NACIONAL
            PERFORM 045-PROCESSAR-MAIOR
            PERFORM 047-PROCESSAR-MENOR
+           PERFORM 049-FINALIZAR-CHECKPOINT
            STOP RUN
            .
       *--------------------------------------------------------------*
@@ -97,15 +174,110 @@
       *--------------------------------------------------------------*
        010-INICIAR.
 
+           MOVE ZEROS  TO  WS-AREA-AUX
+           MOVE ZEROS  TO  WS-TAB-TOP5
 	       ACCEPT WS-DATA-ATUAL FROM DATE
 		   .
+           ACCEPT WS-UF-PARAM FROM SYSIN
            DISPLAY 'ATIVIDADE 6'
            DISPLAY 'MIGUEL MORAIS - JESSICA HOLANDA'
            DISPLAY 'ESTATISTICAS - DATA DO CALCULO:' WS-DATA-ATUAL
+           DISPLAY 'UF PARAMETRIZADA PARA O RECORTE..: ' WS-UF-PARAM
            DISPLAY '-------------------------------'
+           PERFORM 011-RESTAURAR-CHECKPOINT
+           IF WS-CKP-ACHADO = 'S'
+              DISPLAY 'CHECKPOINT ENCONTRADO - REINICIANDO A PARTIR DO'
+              DISPLAY 'REGISTRO: ' WS-CTLIDO
+              PERFORM 014-AVANCAR-SYSIN
+           END-IF
+           OPEN EXTEND CHECKPOINT-FILE
+           OPEN EXTEND SEMACID-FILE
            PERFORM 025-LER-SYSIN
            .
       *--------------------------------------------------------------*
+      *    RESTAURA O ULTIMO CHECKPOINT GRAVADO, SE EXISTIR          *
+      *--------------------------------------------------------------*
+       011-RESTAURAR-CHECKPOINT.
+
+           MOVE 'N'  TO  WS-CKP-ACHADO
+           MOVE 'N'  TO  WS-EOF-CKP
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-STATUS-CKP = '00'
+              PERFORM 012-LER-CHECKPOINT
+              PERFORM 013-APLICAR-CHECKPOINT UNTIL WS-EOF-CKP = 'S'
+              CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    LEITURA DE UM REGISTRO DO ARQUIVO DE CHECKPOINT           *
+      *--------------------------------------------------------------*
+       012-LER-CHECKPOINT.
+
+           READ CHECKPOINT-FILE
+               AT END MOVE 'S'  TO  WS-EOF-CKP
+           END-READ
+           .
+      *--------------------------------------------------------------*
+      *    APLICA O CHECKPOINT LIDO AO ESTADO EM MEMORIA             *
+      *--------------------------------------------------------------*
+       013-APLICAR-CHECKPOINT.
+
+           MOVE 'S'               TO  WS-CKP-ACHADO
+           MOVE CKP-CTLIDO         TO  WS-CTLIDO
+           MOVE CKP-CID-UF         TO  WS-CID-UF
+           MOVE CKP-CONT-UF        TO  WS-CONT-UF
+           MOVE CKP-CALC-UF        TO  WS-CALC-UF
+           MOVE CKP-CONT-ACD       TO  WS-CONT-ACD
+           MOVE CKP-QTD-P          TO  WS-QTD-P
+           MOVE CKP-FMENOR         TO  WS-FMENOR
+           MOVE CKP-CIDM           TO  WS-CIDM
+           MOVE CKP-CONT-BAFO-S    TO  WS-CONT-BAFO-S
+           MOVE CKP-CONT-BAFO-N    TO  WS-CONT-BAFO-N
+           MOVE CKP-CALC-BAFO-S    TO  WS-CALC-BAFO-S
+           MOVE CKP-CALC-BAFO-N    TO  WS-CALC-BAFO-N
+           MOVE CKP-NUM-SEMACID    TO  WS-NUM-SEMACID
+           MOVE CKP-CONT-COM-ACD   TO  WS-CONT-COM-ACD
+           MOVE CKP-CALC-NAC       TO  WS-CALC-NAC
+           MOVE CKP-ACD-NAC        TO  WS-ACD-NAC
+           MOVE CKP-OBT-NAC        TO  WS-OBT-NAC
+           PERFORM 016-RESTAURAR-TOP5
+               VARYING WS-IDX-T5 FROM 1 BY 1
+               UNTIL WS-IDX-T5 > 5
+           PERFORM 012-LER-CHECKPOINT
+           .
+      *--------------------------------------------------------------*
+      *    RESTAURA UM ITEM DO RANKING TOP-5 A PARTIR DO CHECKPOINT  *
+      *--------------------------------------------------------------*
+       016-RESTAURAR-TOP5.
+
+           MOVE CKP-T5-CIDADE (WS-IDX-T5)  TO WS-TOP5-CIDADE (WS-IDX-T5)
+           MOVE CKP-T5-UF     (WS-IDX-T5)  TO WS-TOP5-UF     (WS-IDX-T5)
+           MOVE CKP-T5-ACID   (WS-IDX-T5)  TO WS-TOP5-ACID   (WS-IDX-T5)
+           .
+      *--------------------------------------------------------------*
+      *    AVANCA NA SYSIN OS REGISTROS JA PROCESSADOS NO CHECKPOINT *
+      *--------------------------------------------------------------*
+       014-AVANCAR-SYSIN.
+
+           MOVE WS-CTLIDO  TO  WS-CTPULAR
+           MOVE 0          TO  WS-CTLIDO
+           PERFORM 015-PULAR-REGISTRO
+               VARYING WS-CTLIDO FROM 1 BY 1
+               UNTIL WS-CTLIDO > WS-CTPULAR
+      *--->    PERFORM VARYING TESTA A CONDICAO ANTES DE CADA
+      *--->    ITERACAO, LOGO SAI COM WS-CTLIDO = WS-CTPULAR + 1;
+      *--->    REANCORA NO VALOR CORRETO ANTES DE 025-LER-SYSIN
+      *--->    RETOMAR A CONTAGEM
+           MOVE WS-CTPULAR TO  WS-CTLIDO
+           .
+      *--------------------------------------------------------------*
+      *    DESCARTA UM REGISTRO JA PROCESSADO ANTES DO ABEND         *
+      *--------------------------------------------------------------*
+       015-PULAR-REGISTRO.
+
+           ACCEPT WS-REG-SYSIN  FROM SYSIN
+           .
+      *--------------------------------------------------------------*
       *    LEITURA DADOS DA SYSIN
       *--------------------------------------------------------------*
        025-LER-SYSIN.
@@ -132,61 +304,255 @@
            MOVE WS-QTD-OBITOS            TO OBITOS
            MOVE WS-PORC                  TO PORC-ACIDS
       *--------------------------------------------------------------*
-      *    PROCESSAR DADOS RECEBIDOS DA SYSIN DA CIDADE DE SP        *
+      *    PROCESSA TOTAIS NACIONAIS (TODAS AS UF DA SYSIN),         *
+      *    INDEPENDENTE DA UF PARAMETRIZADA PARA O RECORTE           *
       *--------------------------------------------------------------*
-           IF WS-ESTADO = 'SP'
-              ADD 1  TO WS-CID-SP
-              ADD 1  TO WS-CONT-SP
-              ADD WS-PORC  TO WS-CALC-SP
+           ADD WS-PORC            TO WS-CALC-NAC
+           ADD WS-QTD-ACIDENTES   TO WS-ACD-NAC
+           ADD WS-QTD-OBITOS      TO WS-OBT-NAC
+      *--------------------------------------------------------------*
+      *    PROCESSAR DADOS RECEBIDOS DA SYSIN DA UF PARAMETRIZADA    *
+      *--------------------------------------------------------------*
+           IF WS-ESTADO = WS-UF-PARAM
+              ADD 1  TO WS-CID-UF
+              ADD 1  TO WS-CONT-UF
+              ADD WS-PORC  TO WS-CALC-UF
               ADD WS-QTD-ACIDENTES  TO WS-CONT-ACD
            END-IF
 
-           COMPUTE WS-MEDIA-SP = (WS-CALC-SP / WS-CONT-SP)
-           MOVE WS-CONT-ACD  TO WS-ACD-SP
-           MOVE WS-MEDIA-SP  TO WS-PORC-SP
+           IF WS-CONT-UF > 0
+              COMPUTE WS-MEDIA-UF = (WS-CALC-UF / WS-CONT-UF)
+           END-IF
+           MOVE WS-CONT-ACD  TO WS-ACD-UF
+           MOVE WS-MEDIA-UF  TO WS-PORC-UF
       *--------------------------------------------------------------*
-      *        PROCESSA CIDADE COM MAIOR QUANTIDADE DE ACIDENTES
+      *        PROCESSA ESTATISTICA DO BAFOMETRO (WS-BAFOMETRO)      *
       *--------------------------------------------------------------*
-           ADD 1  TO WS-QTD-P
-           IF WS-QTD-ACIDENTES > WS-QTD-ACD
-              MOVE WS-QTD-ACIDENTES  TO WS-QTD-ACD
-              MOVE WS-CIDADE  TO WS-MAIOR
-              MOVE WS-QTD-ACD  TO WS-ACD-M
+           IF WS-BAFOMETRO = 'S'
+              ADD 1        TO WS-CONT-BAFO-S
+              ADD WS-PORC  TO WS-CALC-BAFO-S
+           ELSE
+              ADD 1        TO WS-CONT-BAFO-N
+              ADD WS-PORC  TO WS-CALC-BAFO-N
            END-IF
       *--------------------------------------------------------------*
-      *        PROCESSA CIDADE COM MENOR PORCENTAGEM DE OBITO        *
+      *        PROCESSA TOP-5 CIDADES COM MAIOR QTD DE ACIDENTES
       *--------------------------------------------------------------*
-           COMPUTE WS-CMENOR = (WS-QTD-OBITOS / WS-QTD-ACIDENTES) * 100
-           IF WS-QTD-P = 1
-              MOVE 99  TO WS-FMENOR
+           ADD 1  TO WS-QTD-P
+           PERFORM 044-ATUALIZAR-TOP5
+      *--------------------------------------------------------------*
+      *        PROCESSA CIDADE COM MENOR PORCENTAGEM DE OBITO,       *
+      *        EXCLUINDO AS CIDADES SEM ACIDENTES REGISTRADOS        *
+      *--------------------------------------------------------------*
+           IF WS-QTD-ACIDENTES = 0
+              ADD 1              TO WS-NUM-SEMACID
+              MOVE WS-REG-SYSIN  TO SEMACID-REG
+              WRITE SEMACID-REG
+           ELSE
+              ADD 1  TO WS-CONT-COM-ACD
+              COMPUTE WS-CMENOR =
+                      (WS-QTD-OBITOS / WS-QTD-ACIDENTES) * 100
+              IF WS-CONT-COM-ACD = 1
+                 MOVE 99  TO WS-FMENOR
+              END-IF
+              IF WS-CMENOR < WS-FMENOR
+                 MOVE WS-CMENOR  TO WS-FMENOR
+                 MOVE WS-CIDADE  TO WS-CIDM
+              END-IF
            END-IF
-           IF WS-CMENOR < WS-FMENOR
-              MOVE WS-CMENOR  TO WS-FMENOR
-              MOVE WS-CIDADE  TO WS-CIDM
-              MOVE WS-FMENOR  TO WS-PM
+      *--------------------------------------------------------------*
+      *        GRAVA UM NOVO CHECKPOINT A CADA 50 REGISTROS LIDOS    *
+      *--------------------------------------------------------------*
+           ADD 1  TO WS-CTGRAVA
+           IF WS-CTGRAVA >= 50
+              PERFORM 048-GRAVAR-CHECKPOINT
+              MOVE 0  TO WS-CTGRAVA
            END-IF
 
            DISPLAY WS-REG-SYSOUT
            PERFORM 025-LER-SYSIN
            .
-	  *--------------------------------------------------------------*   
-       040-PROCESSAR-SP.
+      *--------------------------------------------------------------*
+       040-PROCESSAR-UF.
+           DISPLAY ' ------------------------------ '
+           DISPLAY 'UF ANALISADA......................: ' WS-UF-PARAM
+           DISPLAY 'MEDIA DAS PORCENTAGENS DA UF......: ' WS-PORC-UF '%'
+           DISPLAY 'QTDE. DE ACIDENTES TOTAIS NA UF...: ' WS-ACD-UF
+           DISPLAY 'QTDE. DE CIDADES DA UF PESQUISADAS: ' WS-CID-UF
+           .
+      *--------------------------------------------------------------*
+      *    ESTATISTICA DO BAFOMETRO: PERCENTUAL DE CIDADES COM       *
+      *    OCORRENCIA DE BAFOMETRO X MEDIA DE ACIDENTES COM E SEM    *
+      *--------------------------------------------------------------*
+       041-PROCESSAR-BAFOMETRO.
+      *--->    WS-CTLIDO (NAO WS-QTD-P, PIC 9(02), ESTREITO DEMAIS
+      *--->    PARA UM RECORTE NACIONAL) E USADO COMO DENOMINADOR,
+      *--->    PELO MESMO MOTIVO QUE A MEDIA NACIONAL DE
+      *--->    042-PROCESSAR-NACIONAL JA O FAZ
+           IF WS-CTLIDO > 0
+              COMPUTE WS-PCT-BAFO-S =
+                      (WS-CONT-BAFO-S * 100) / WS-CTLIDO
+           END-IF
+           IF WS-CONT-BAFO-S > 0
+              COMPUTE WS-MEDIA-BAFO-S =
+                      (WS-CALC-BAFO-S / WS-CONT-BAFO-S)
+           END-IF
+           IF WS-CONT-BAFO-N > 0
+              COMPUTE WS-MEDIA-BAFO-N =
+                      (WS-CALC-BAFO-N / WS-CONT-BAFO-N)
+           END-IF
+           DISPLAY ' ------------------------------ '
+           DISPLAY 'PERCENTUAL DE CIDADES COM BAFOMETRO...: '
+                   WS-PCT-BAFO-S '%'
+           DISPLAY 'MEDIA ACIDENTES NAS CIDADES COM BAFO...: '
+                   WS-MEDIA-BAFO-S '%'
+           DISPLAY 'MEDIA ACIDENTES NAS CIDADES SEM BAFO...: '
+                   WS-MEDIA-BAFO-N '%'
+           .
+      *--------------------------------------------------------------*
+      *    RESUMO NACIONAL: TOTAIS SOMANDO TODAS AS UF DA SYSIN,     *
+      *    NAO SOMENTE A UF PARAMETRIZADA PARA O RECORTE             *
+      *--------------------------------------------------------------*
+       042-PROCESSAR-NACIONAL.
+           IF WS-CTLIDO > 0
+              COMPUTE WS-MEDIA-NAC = (WS-CALC-NAC / WS-CTLIDO)
+           END-IF
+           MOVE WS-MEDIA-NAC   TO  WS-PORC-NAC
+           MOVE WS-ACD-NAC     TO  WS-ACD-NAC-EXIB
+           MOVE WS-OBT-NAC     TO  WS-OBT-NAC-EXIB
            DISPLAY ' ------------------------------ '
-           DISPLAY 'MEDIA DAS PORCENTAGENS DE SP.....: ' WS-PORC-SP '%'
-           DISPLAY 'QTDE. DE ACIDENTES TOTAIS EM SP...: ' WS-ACD-SP
-           DISPLAY 'QTDE. DE CIDADES DE SP PESQUISADAS: ' WS-CID-SP
+           DISPLAY 'RESUMO NACIONAL (TODAS AS UF DA SYSIN):'
+           DISPLAY 'MEDIA DAS PORCENTAGENS NO BRASIL..: '
+                   WS-PORC-NAC '%'
+           DISPLAY 'QTDE. DE ACIDENTES TOTAIS NO BRASIL: '
+                   WS-ACD-NAC-EXIB
+           DISPLAY 'QTDE. DE OBITOS TOTAIS NO BRASIL..: '
+                   WS-OBT-NAC-EXIB
+           DISPLAY 'QTDE. DE CIDADES PESQUISADAS......: ' WS-CTLIDO
+           .
+      *--------------------------------------------------------------*
+      *        ATUALIZA O RANKING DAS TOP-5 CIDADES EM ACIDENTES
+      *--------------------------------------------------------------*
+       044-ATUALIZAR-TOP5.
+           IF WS-QTD-ACIDENTES > WS-TOP5-ACID(1)
+              MOVE WS-TOP5-ITEM(4)   TO WS-TOP5-ITEM(5)
+              MOVE WS-TOP5-ITEM(3)   TO WS-TOP5-ITEM(4)
+              MOVE WS-TOP5-ITEM(2)   TO WS-TOP5-ITEM(3)
+              MOVE WS-TOP5-ITEM(1)   TO WS-TOP5-ITEM(2)
+              MOVE WS-CIDADE         TO WS-TOP5-CIDADE(1)
+              MOVE WS-ESTADO         TO WS-TOP5-UF(1)
+              MOVE WS-QTD-ACIDENTES  TO WS-TOP5-ACID(1)
+           ELSE
+              IF WS-QTD-ACIDENTES > WS-TOP5-ACID(2)
+                 MOVE WS-TOP5-ITEM(4)   TO WS-TOP5-ITEM(5)
+                 MOVE WS-TOP5-ITEM(3)   TO WS-TOP5-ITEM(4)
+                 MOVE WS-TOP5-ITEM(2)   TO WS-TOP5-ITEM(3)
+                 MOVE WS-CIDADE         TO WS-TOP5-CIDADE(2)
+                 MOVE WS-ESTADO         TO WS-TOP5-UF(2)
+                 MOVE WS-QTD-ACIDENTES  TO WS-TOP5-ACID(2)
+              ELSE
+                 IF WS-QTD-ACIDENTES > WS-TOP5-ACID(3)
+                    MOVE WS-TOP5-ITEM(4)   TO WS-TOP5-ITEM(5)
+                    MOVE WS-TOP5-ITEM(3)   TO WS-TOP5-ITEM(4)
+                    MOVE WS-CIDADE         TO WS-TOP5-CIDADE(3)
+                    MOVE WS-ESTADO         TO WS-TOP5-UF(3)
+                    MOVE WS-QTD-ACIDENTES  TO WS-TOP5-ACID(3)
+                 ELSE
+                    IF WS-QTD-ACIDENTES > WS-TOP5-ACID(4)
+                       MOVE WS-TOP5-ITEM(4)   TO WS-TOP5-ITEM(5)
+                       MOVE WS-CIDADE         TO WS-TOP5-CIDADE(4)
+                       MOVE WS-ESTADO         TO WS-TOP5-UF(4)
+                       MOVE WS-QTD-ACIDENTES  TO WS-TOP5-ACID(4)
+                    ELSE
+                       IF WS-QTD-ACIDENTES > WS-TOP5-ACID(5)
+                          MOVE WS-CIDADE         TO WS-TOP5-CIDADE(5)
+                          MOVE WS-ESTADO         TO WS-TOP5-UF(5)
+                          MOVE WS-QTD-ACIDENTES  TO WS-TOP5-ACID(5)
+                       END-IF
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF
            .
-	  *--------------------------------------------------------------*	   
+      *--------------------------------------------------------------*
        045-PROCESSAR-MAIOR.
            DISPLAY ' ------------------------------ '
-           DISPLAY 'CIDADE COM MAIOR QTD DE ACIDENTES.......: ' WS-MAIOR
-           DISPLAY 'QTD. DE ACIDENTES DESTA CIDADE..........: ' WS-ACD-M
+           DISPLAY 'TOP-5 CIDADES COM MAIOR QTD DE ACIDENTES: '
+           PERFORM 046-IMPRIMIR-TOP5
+               VARYING WS-IDX-T5 FROM 1 BY 1
+               UNTIL WS-IDX-T5 > 5
            DISPLAY 'QTD. DE CIDADES PESQUISADAS.............: ' WS-QTD-P
            .
-	  *--------------------------------------------------------------*	   
+      *--------------------------------------------------------------*
+       046-IMPRIMIR-TOP5.
+           IF WS-TOP5-ACID(WS-IDX-T5) > 0
+              DISPLAY WS-IDX-T5 'O LUGAR - CIDADE: '
+                      WS-TOP5-CIDADE(WS-IDX-T5)
+                      ' UF: ' WS-TOP5-UF(WS-IDX-T5)
+                      ' ACIDENTES: ' WS-TOP5-ACID(WS-IDX-T5)
+           END-IF
+           .
+      *--------------------------------------------------------------*
        047-PROCESSAR-MENOR.
+           MOVE WS-FMENOR  TO WS-PM
            DISPLAY ' ------------------------------ '
            DISPLAY 'CIDADE COM MENOR PORCENTAGEM DE OBITOS: ' WS-CIDM
            DISPLAY 'PORCENTAGEM DE OBITOS DESTA CIDADE....: ' WS-PM '%'
+           DISPLAY 'CIDADES SEM ACIDENTES REGISTRADOS.....: '
+                   WS-NUM-SEMACID ' (VIDE CG006ZAC)'
+           .
+      *--------------------------------------------------------------*
+      *    GRAVA O ESTADO ATUAL DO PROCESSAMENTO NO ARQUIVO DE       *
+      *    CHECKPOINT, PERMITINDO REINICIAR O JOB SEM VOLTAR AO      *
+      *    PRIMEIRO REGISTRO DA SYSIN SE O JOB ABENDAR               *
+      *--------------------------------------------------------------*
+       048-GRAVAR-CHECKPOINT.
+
+           INITIALIZE CHECKPOINT-REG
+           MOVE WS-CTLIDO       TO  CKP-CTLIDO
+           MOVE WS-CID-UF       TO  CKP-CID-UF
+           MOVE WS-CONT-UF      TO  CKP-CONT-UF
+           MOVE WS-CALC-UF      TO  CKP-CALC-UF
+           MOVE WS-CONT-ACD     TO  CKP-CONT-ACD
+           MOVE WS-QTD-P        TO  CKP-QTD-P
+           MOVE WS-FMENOR       TO  CKP-FMENOR
+           MOVE WS-CIDM         TO  CKP-CIDM
+           MOVE WS-CONT-BAFO-S  TO  CKP-CONT-BAFO-S
+           MOVE WS-CONT-BAFO-N  TO  CKP-CONT-BAFO-N
+           MOVE WS-CALC-BAFO-S  TO  CKP-CALC-BAFO-S
+           MOVE WS-CALC-BAFO-N  TO  CKP-CALC-BAFO-N
+           MOVE WS-NUM-SEMACID  TO  CKP-NUM-SEMACID
+           MOVE WS-CONT-COM-ACD TO  CKP-CONT-COM-ACD
+           MOVE WS-CALC-NAC     TO  CKP-CALC-NAC
+           MOVE WS-ACD-NAC      TO  CKP-ACD-NAC
+           MOVE WS-OBT-NAC      TO  CKP-OBT-NAC
+           PERFORM 017-GRAVAR-TOP5
+               VARYING WS-IDX-T5 FROM 1 BY 1
+               UNTIL WS-IDX-T5 > 5
+           WRITE CHECKPOINT-REG
+           .
+      *--------------------------------------------------------------*
+      *    COPIA UM ITEM DO RANKING TOP-5 PARA O REGISTRO DE         *
+      *    CHECKPOINT                                                *
+      *--------------------------------------------------------------*
+       017-GRAVAR-TOP5.
+
+           MOVE WS-TOP5-CIDADE (WS-IDX-T5)  TO CKP-T5-CIDADE (WS-IDX-T5)
+           MOVE WS-TOP5-UF     (WS-IDX-T5)  TO CKP-T5-UF     (WS-IDX-T5)
+           MOVE WS-TOP5-ACID   (WS-IDX-T5)  TO CKP-T5-ACID   (WS-IDX-T5)
+           .
+      *--------------------------------------------------------------*
+      *    FECHA OS ARQUIVOS DE SAIDA AO FIM DO PROCESSAMENTO        *
+      *--------------------------------------------------------------*
+       049-FINALIZAR-CHECKPOINT.
+
+           CLOSE CHECKPOINT-FILE
+           CLOSE SEMACID-FILE
+
+           IF WS-CTLIDO = ZEROS
+              MOVE 12   TO  RETURN-CODE
+           ELSE
+              MOVE 00   TO  RETURN-CODE
+           END-IF
            .
       *---------------> FIM DO PROGRAMA CGPRG006 <-------------------*
\ No newline at end of file
