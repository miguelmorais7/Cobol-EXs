@@ -25,10 +25,27 @@
            .
        INPUT-OUTPUT SECTION.
       *---------------------*
+       FILE-CONTROL.
+      *==> LOCAL PARA O SELECT DOS ARQUIVOS
+           SELECT HISTORICO-FILE     ASSIGN TO "CG007HST"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-STATUS-HST.
+
        DATA DIVISION.
       *=============*
        FILE SECTION.
       *------------*
+      *==> LOCAL PARA A FD (DESCRICAO DOS ARQUIVOS)
+       FD  HISTORICO-FILE.
+       01  HISTORICO-REG.
+           05 HIST-DATA            PIC 9999/99/99.
+           05 HIST-SEP1            PIC X(01).
+           05 HIST-SP-MEDIA        PIC 99V99.
+           05 HIST-SEP2            PIC X(01).
+           05 HIST-SP-ACID         PIC 9(08).
+           05 HIST-SEP3            PIC X(01).
+           05 HIST-SP-CONT         PIC 9(02).
+
        WORKING-STORAGE SECTION.
       *-----------------------*
        01  FILLER                 PIC X(35)        VALUE
@@ -40,23 +57,25 @@
            05  WS-CTLIDO              PIC 9(02).
            05  AS-P-ACIDS             PIC 9(02)V99.
            05  AS-MAIOR               PIC 9(04).
-           05  AS-CID-MAIOR           PIC 9(04).
+           05  AS-CID-MAIOR           PIC 9(05).
            05  AS-QTDE-MAIOR          PIC Z.ZZ9.
            05  AS-SP-CONT             PIC 9(02).
            05  AS-SP-ACID             PIC 9(08).
            05  AS-SP-TOTAL            PIC 9(02)V99.
            05  AS-SP-MEDIA            PIC ZZ9.99.
+           05  WS-DATA-ATUAL          PIC 9999/99/99.
+           05  WS-STATUS-HST          PIC X(02).
+           05  WS-EOF-HST             PIC X(01).
+           05  WS-HST-ACHADA          PIC X(01).
+           05  WS-ANT-DATA            PIC 9999/99/99.
+           05  WS-ANT-SP-MEDIA        PIC 99V99.
+           05  WS-TENDENCIA           PIC X(10).
       *-----> ENTRADA - DADOS VIA SYSIN (NO JCL DE EXECUCAO)
        01  WS-REG-SYSIN.
-           05 WS-CIDADE           PIC 9(04).
-           05 WS-ESTADO           PIC X(02).
-           05 WS-QTD-VEICULOS     PIC 9(07).
-           05 WS-BAFOMETRO        PIC X(01).
-           05 WS-QTD-ACIDENTES    PIC 9(04).
-           05 WS-QTD-OBITOS       PIC 9(04).
+           COPY CGREGACD.
       *-----> SAIDA - DADOS VIA SYSOUT
        01  WS-REG-SYSOUT.
-           05 CID                 PIC 9(04).
+           05 CID                 PIC 9(05).
            05 FILLER              PIC X(01) VALUE SPACES.
            05 UF                  PIC X(02).
            05 FILLER              PIC X(01) VALUE SPACES.
@@ -96,9 +115,45 @@
            DISPLAY "JESSICA HOLANDA"
            DISPLAY "----------------------"
            MOVE 0    TO AS-MAIOR
+           ACCEPT WS-DATA-ATUAL  FROM DATE
+           PERFORM 020-CARREGAR-HISTORICO
+           OPEN EXTEND HISTORICO-FILE
            PERFORM 025-LER-SYSIN
            .
       *--------------------------------------------------------------*
+      *    CARGA DO ULTIMO FECHAMENTO HISTORICO GRAVADO, SE EXISTIR  *
+      *--------------------------------------------------------------*
+       020-CARREGAR-HISTORICO.
+
+           MOVE 'N'  TO  WS-HST-ACHADA
+           MOVE 'N'  TO  WS-EOF-HST
+           OPEN INPUT HISTORICO-FILE
+           IF WS-STATUS-HST = '00'
+              PERFORM 021-LER-HISTORICO
+              PERFORM 022-ACUMULAR-HISTORICO UNTIL WS-EOF-HST = 'S'
+              CLOSE HISTORICO-FILE
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    LEITURA DE UM REGISTRO DO ARQUIVO HISTORICO              *
+      *--------------------------------------------------------------*
+       021-LER-HISTORICO.
+
+           READ HISTORICO-FILE
+               AT END MOVE 'S'  TO  WS-EOF-HST
+           END-READ
+           .
+      *--------------------------------------------------------------*
+      *    GUARDA O FECHAMENTO MAIS RECENTE LIDO DO HISTORICO        *
+      *--------------------------------------------------------------*
+       022-ACUMULAR-HISTORICO.
+
+           MOVE 'S'             TO  WS-HST-ACHADA
+           MOVE HIST-DATA       TO  WS-ANT-DATA
+           MOVE HIST-SP-MEDIA   TO  WS-ANT-SP-MEDIA
+           PERFORM 021-LER-HISTORICO
+           .
+      *--------------------------------------------------------------*
       *    LEITURA DADOS DA SYSIN
       *--------------------------------------------------------------*
        025-LER-SYSIN.
@@ -157,5 +212,51 @@
            DISPLAY 'QTDE DE ACIDENTES DA CIDADE ACIMA: ' AS-QTDE-MAIOR
            DISPLAY 'QTDE DE CIDADES PESQUISADAS: ' WS-CTLIDO
            DISPLAY '------------------------------------------*'
+           PERFORM 091-COMPARAR-HISTORICO
+           PERFORM 092-GRAVAR-HISTORICO
+           CLOSE HISTORICO-FILE
+
+           IF WS-CTLIDO = ZEROS
+              MOVE 12   TO  RETURN-CODE
+           ELSE
+              MOVE 00   TO  RETURN-CODE
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    COMPARA O FECHAMENTO ATUAL COM O ULTIMO FECHAMENTO        *
+      *    HISTORICO GRAVADO (TENDENCIA MES A MES)                   *
+      *--------------------------------------------------------------*
+       091-COMPARAR-HISTORICO.
+
+           IF WS-HST-ACHADA = 'S'
+              IF AS-SP-MEDIA > WS-ANT-SP-MEDIA
+                 MOVE 'EM ALTA'   TO WS-TENDENCIA
+              ELSE
+                 IF AS-SP-MEDIA < WS-ANT-SP-MEDIA
+                    MOVE 'EM QUEDA'  TO WS-TENDENCIA
+                 ELSE
+                    MOVE 'ESTAVEL'   TO WS-TENDENCIA
+                 END-IF
+              END-IF
+              DISPLAY 'FECHAMENTO ANTERIOR (' WS-ANT-DATA '): '
+                      WS-ANT-SP-MEDIA '%'
+              DISPLAY 'TENDENCIA EM RELACAO AO FECHAMENTO ANTERIOR: '
+                      WS-TENDENCIA
+           ELSE
+              DISPLAY 'SEM FECHAMENTO HISTORICO ANTERIOR PARA COMPARAR'
+           END-IF
+           DISPLAY '------------------------------------------*'
+           .
+      *--------------------------------------------------------------*
+      *    GRAVA O FECHAMENTO DESTE RUN NO ARQUIVO HISTORICO         *
+      *--------------------------------------------------------------*
+       092-GRAVAR-HISTORICO.
+
+           INITIALIZE HISTORICO-REG
+           MOVE WS-DATA-ATUAL   TO  HIST-DATA
+           MOVE AS-SP-MEDIA     TO  HIST-SP-MEDIA
+           MOVE AS-SP-ACID      TO  HIST-SP-ACID
+           MOVE AS-SP-CONT      TO  HIST-SP-CONT
+           WRITE HISTORICO-REG
            .
       *---------------> FIM DO PROGRAMA RSPRG002 <-------------------*
