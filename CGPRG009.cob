@@ -0,0 +1,324 @@
+       IDENTIFICATION DIVISION.
+      *=======================*
+       PROGRAM-ID.    CGPRG009.
+       AUTHOR.        MIGUEL MORAIS.
+       INSTALLATION.  FATEC SAO CAETANO.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+       SECURITY.      NIVEL BASICO.
+      *--------------------------------------------------------------*
+      * DISCIPLINA PROGRAMACAO MAINFRAME
+      *--------------------------------------------------------------*
+      * OBJETIVO: PASSO FINAL DO JOB DE FECHAMENTO DO DIA - LE OS
+      *           ARQUIVOS JA GERADOS POR CGPRG004, CGPRG005 E
+      *           CGPRG007 E IMPRIME UM RESUMO CONSOLIDADO UNICO
+      *--------------------------------------------------------------*
+      *------------------> HISTORICO - MANUTENCAO <------------------*
+      * VERSAO  MES/ANO  NR.DOC  IDENT.  DESCRICAO
+      * ------  -------  ------  ------  -------------------------   *
+      *  V01    AGO/2026 010001  CRIACAO - RESUMO CONSOLIDADO DO
+      *                          FECHAMENTO DO DIA
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *====================*
+       CONFIGURATION SECTION.
+      *---------------------*
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           CURRENCY SIGN IS "R$ " WITH PICTURE SYMBOL "$"
+           .
+       INPUT-OUTPUT SECTION.
+      *---------------------*
+       FILE-CONTROL.
+      *==> LOCAL PARA O SELECT DOS ARQUIVOS
+           SELECT AUDITORIA-FILE     ASSIGN TO "CG004AUD"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-STATUS-AUD.
+           SELECT APROVADOS-FILE     ASSIGN TO "APROVADO"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-STATUS-APR.
+           SELECT REPROVADOS-FILE    ASSIGN TO "REPROVAD"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-STATUS-REP.
+           SELECT HISTORICO-FILE     ASSIGN TO "CG007HST"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-STATUS-HST.
+
+       DATA DIVISION.
+      *=============*
+       FILE SECTION.
+      *------------*
+      *==> LOCAL PARA A FD (DESCRICAO DOS ARQUIVOS)
+      *==> MESMO LAYOUT GRAVADO PELO CGPRG004
+       FD  AUDITORIA-FILE.
+       01  AUDITORIA-REG.
+           05 AUD-CEP             PIC 9(08).
+           05 AUD-SEP1            PIC X(01).
+           05 AUD-VAL-VENDA       PIC 9(08)V99.
+           05 AUD-SEP2            PIC X(01).
+           05 AUD-COMISSAO        PIC 9(06)V99.
+           05 AUD-SEP3            PIC X(01).
+           05 AUD-PADRAO          PIC X(12).
+           05 AUD-SEP4            PIC X(01).
+           05 AUD-DATA            PIC 9999/99/99.
+           05 AUD-SEP5            PIC X(01).
+           05 AUD-HORA            PIC 99.99.9999.
+
+      *==> MESMO LAYOUT GRAVADO PELO CGPRG005 (WS-REG-SYSOUT)
+       FD  APROVADOS-FILE.
+       01  APROVADOS-REG.
+           05 APR-NUMERO          PIC 9(04).
+           05 FILLER              PIC X(01).
+           05 APR-NOME            PIC X(20).
+           05 FILLER              PIC X(01).
+           05 APR-SEXO            PIC X(01).
+           05 FILLER              PIC X(01).
+           05 APR-IDADE           PIC Z9.
+           05 FILLER              PIC X(01).
+           05 APR-CURSO           PIC X(12).
+           05 FILLER              PIC X(01).
+           05 APR-TURMA           PIC X(03).
+           05 FILLER              PIC X(01).
+           05 APR-QTD-NOTAS       PIC 9.
+           05 FILLER              PIC X(01).
+           05 APR-MEDIA           PIC Z9,99.
+           05 FILLER              PIC X(25).
+
+      *==> MESMO LAYOUT GRAVADO PELO CGPRG005 (WS-REG-SYSOUT)
+       FD  REPROVADOS-FILE.
+       01  REPROVADOS-REG.
+           05 REP-NUMERO          PIC 9(04).
+           05 FILLER              PIC X(01).
+           05 REP-NOME            PIC X(20).
+           05 FILLER              PIC X(01).
+           05 REP-SEXO            PIC X(01).
+           05 FILLER              PIC X(01).
+           05 REP-IDADE           PIC Z9.
+           05 FILLER              PIC X(01).
+           05 REP-CURSO           PIC X(12).
+           05 FILLER              PIC X(01).
+           05 REP-TURMA           PIC X(03).
+           05 FILLER              PIC X(01).
+           05 REP-QTD-NOTAS       PIC 9.
+           05 FILLER              PIC X(01).
+           05 REP-MEDIA           PIC Z9,99.
+           05 FILLER              PIC X(25).
+
+      *==> MESMO LAYOUT GRAVADO PELO CGPRG007
+       FD  HISTORICO-FILE.
+       01  HISTORICO-REG.
+           05 HIST-DATA            PIC 9999/99/99.
+           05 HIST-SEP1            PIC X(01).
+           05 HIST-SP-MEDIA        PIC 99V99.
+           05 HIST-SEP2            PIC X(01).
+           05 HIST-SP-ACID         PIC 9(08).
+           05 HIST-SEP3            PIC X(01).
+           05 HIST-SP-CONT         PIC 9(02).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+       01  FILLER                 PIC X(35)        VALUE
+           '**** INICIO DA WORKING-STORAGE ****'.
+
+      *-----> VARIAVEIS AUXILIARES UTILIZADA NO PROCESSAMENTO
+       01  WS-AREA-AUX.
+           05  WS-STATUS-AUD          PIC X(02).
+           05  WS-STATUS-APR          PIC X(02).
+           05  WS-STATUS-REP          PIC X(02).
+           05  WS-STATUS-HST          PIC X(02).
+           05  WS-EOF-AUD             PIC X(01).
+           05  WS-EOF-APR             PIC X(01).
+           05  WS-EOF-REP             PIC X(01).
+           05  WS-EOF-HST             PIC X(01).
+           05  WS-CTAUD               PIC 9(04)        VALUE ZEROS.
+           05  WS-TOT-VENDA           PIC 9(10)V99     VALUE ZEROS.
+           05  WS-TOT-COMISSAO        PIC 9(08)V99     VALUE ZEROS.
+           05  WS-CTAPR               PIC 9(04)        VALUE ZEROS.
+           05  WS-CTREP               PIC 9(04)        VALUE ZEROS.
+           05  WS-TOT-MEDIA           PIC 9(06)V99     VALUE ZEROS.
+           05  WS-MEDIA-TEMP          PIC 9(02)V99.
+           05  WS-MEDIA-GERAL         PIC Z9,99.
+           05  WS-ULT-DATA-HST        PIC 9999/99/99.
+           05  WS-ULT-SP-MEDIA        PIC ZZ9,99.
+           05  WS-ULT-SP-ACID         PIC Z.ZZZ.ZZ9.
+           05  WS-ULT-SP-CONT         PIC ZZ9.
+           05  WS-HST-ACHADO          PIC X(01).
+           05  WS-TOT-VENDA-EXIB      PIC $$.$$$.$$9,99.
+           05  WS-TOT-COMISSAO-EXIB   PIC $$$.$$9,99.
+
+       PROCEDURE DIVISION.
+      *====================*
+      *--------------------------------------------------------------*
+      *    PROCESSO PRINCIPAL                                        *
+      *--------------------------------------------------------------*
+           PERFORM 010-INICIAR
+           PERFORM 020-PROCESSAR-AUDITORIA
+           PERFORM 030-PROCESSAR-APROVADOS
+           PERFORM 040-PROCESSAR-REPROVADOS
+           PERFORM 050-PROCESSAR-HISTORICO
+           PERFORM 090-TERMINAR
+           STOP RUN
+           .
+      *--------------------------------------------------------------*
+      *    PROCEDIMENTOS INICIAIS                                    *
+      *--------------------------------------------------------------*
+       010-INICIAR.
+
+           DISPLAY "** ATIVIDADE 9 **"
+           DISPLAY "** MIGUEL MORAIS **"
+           DISPLAY "RESUMO CONSOLIDADO DO FECHAMENTO DO DIA"
+           DISPLAY '-----------------------------------'
+           .
+      *--------------------------------------------------------------*
+      *    ACUMULA VENDAS E COMISSOES GRAVADAS PELO CGPRG004         *
+      *--------------------------------------------------------------*
+       020-PROCESSAR-AUDITORIA.
+
+           MOVE 'N'  TO  WS-EOF-AUD
+           OPEN INPUT AUDITORIA-FILE
+           IF WS-STATUS-AUD = '00'
+              PERFORM 021-LER-AUDITORIA
+              PERFORM 022-ACUMULAR-AUDITORIA UNTIL WS-EOF-AUD = 'S'
+              CLOSE AUDITORIA-FILE
+           END-IF
+           .
+       021-LER-AUDITORIA.
+
+           READ AUDITORIA-FILE
+               AT END MOVE 'S'  TO  WS-EOF-AUD
+           END-READ
+           .
+       022-ACUMULAR-AUDITORIA.
+
+           ADD 1               TO  WS-CTAUD
+           ADD AUD-VAL-VENDA   TO  WS-TOT-VENDA
+           ADD AUD-COMISSAO    TO  WS-TOT-COMISSAO
+           PERFORM 021-LER-AUDITORIA
+           .
+      *--------------------------------------------------------------*
+      *    CONTA OS ALUNOS APROVADOS GRAVADOS PELO CGPRG005          *
+      *--------------------------------------------------------------*
+       030-PROCESSAR-APROVADOS.
+
+           MOVE 'N'  TO  WS-EOF-APR
+           OPEN INPUT APROVADOS-FILE
+           IF WS-STATUS-APR = '00'
+              PERFORM 031-LER-APROVADOS
+              PERFORM 032-ACUMULAR-APROVADOS UNTIL WS-EOF-APR = 'S'
+              CLOSE APROVADOS-FILE
+           END-IF
+           .
+       031-LER-APROVADOS.
+
+           READ APROVADOS-FILE
+               AT END MOVE 'S'  TO  WS-EOF-APR
+           END-READ
+           .
+       032-ACUMULAR-APROVADOS.
+
+           ADD 1                   TO  WS-CTAPR
+           MOVE APR-MEDIA          TO  WS-MEDIA-TEMP
+           ADD WS-MEDIA-TEMP       TO  WS-TOT-MEDIA
+           PERFORM 031-LER-APROVADOS
+           .
+      *--------------------------------------------------------------*
+      *    CONTA OS ALUNOS REPROVADOS GRAVADOS PELO CGPRG005         *
+      *--------------------------------------------------------------*
+       040-PROCESSAR-REPROVADOS.
+
+           MOVE 'N'  TO  WS-EOF-REP
+           OPEN INPUT REPROVADOS-FILE
+           IF WS-STATUS-REP = '00'
+              PERFORM 041-LER-REPROVADOS
+              PERFORM 042-ACUMULAR-REPROVADOS UNTIL WS-EOF-REP = 'S'
+              CLOSE REPROVADOS-FILE
+           END-IF
+           .
+       041-LER-REPROVADOS.
+
+           READ REPROVADOS-FILE
+               AT END MOVE 'S'  TO  WS-EOF-REP
+           END-READ
+           .
+       042-ACUMULAR-REPROVADOS.
+
+           ADD 1                   TO  WS-CTREP
+           MOVE REP-MEDIA          TO  WS-MEDIA-TEMP
+           ADD WS-MEDIA-TEMP       TO  WS-TOT-MEDIA
+           PERFORM 041-LER-REPROVADOS
+           .
+      *--------------------------------------------------------------*
+      *    LE O ULTIMO FECHAMENTO DE TRANSITO GRAVADO PELO CGPRG007  *
+      *--------------------------------------------------------------*
+       050-PROCESSAR-HISTORICO.
+
+           MOVE 'N'  TO  WS-HST-ACHADO
+           MOVE 'N'  TO  WS-EOF-HST
+           OPEN INPUT HISTORICO-FILE
+           IF WS-STATUS-HST = '00'
+              PERFORM 051-LER-HISTORICO
+              PERFORM 052-ACUMULAR-HISTORICO UNTIL WS-EOF-HST = 'S'
+              CLOSE HISTORICO-FILE
+           END-IF
+           .
+       051-LER-HISTORICO.
+
+           READ HISTORICO-FILE
+               AT END MOVE 'S'  TO  WS-EOF-HST
+           END-READ
+           .
+       052-ACUMULAR-HISTORICO.
+
+           MOVE 'S'           TO  WS-HST-ACHADO
+           MOVE HIST-DATA      TO  WS-ULT-DATA-HST
+           MOVE HIST-SP-MEDIA  TO  WS-ULT-SP-MEDIA
+           MOVE HIST-SP-ACID   TO  WS-ULT-SP-ACID
+           MOVE HIST-SP-CONT   TO  WS-ULT-SP-CONT
+           PERFORM 051-LER-HISTORICO
+           .
+      *--------------------------------------------------------------*
+      *    PROCEDIMENTOS FINAIS                                      *
+      *--------------------------------------------------------------*
+       090-TERMINAR.
+
+           MOVE WS-TOT-VENDA      TO  WS-TOT-VENDA-EXIB
+           MOVE WS-TOT-COMISSAO   TO  WS-TOT-COMISSAO-EXIB
+
+           IF WS-CTAPR + WS-CTREP > 0
+              COMPUTE WS-MEDIA-GERAL =
+                      WS-TOT-MEDIA / (WS-CTAPR + WS-CTREP)
+           END-IF
+
+           DISPLAY ' *========================================*'
+           DISPLAY ' *   RESUMO CONSOLIDADO DO FECHAMENTO      *'
+           DISPLAY ' *========================================*'
+           DISPLAY ' * IMOVEIS (CGPRG004)                      *'
+           DISPLAY ' * LOTES PRECIFICADOS.......: ' WS-CTAUD
+           DISPLAY ' * TOTAL VENDIDO............: ' WS-TOT-VENDA-EXIB
+           DISPLAY ' * TOTAL DE COMISSOES.......: ' WS-TOT-COMISSAO-EXIB
+           DISPLAY ' *----------------------------------------*'
+           DISPLAY ' * NOTAS (CGPRG005)                        *'
+           DISPLAY ' * ALUNOS APROVADOS.........: ' WS-CTAPR
+           DISPLAY ' * ALUNOS REPROVADOS........: ' WS-CTREP
+           DISPLAY ' * MEDIA GERAL DA TURMA......: ' WS-MEDIA-GERAL
+           DISPLAY ' *----------------------------------------*'
+           DISPLAY ' * TRANSITO (CGPRG007)                     *'
+           IF WS-HST-ACHADO = 'S'
+              DISPLAY ' * ULTIMO FECHAMENTO........: '
+                      WS-ULT-DATA-HST
+              DISPLAY ' * MEDIA DE ACIDENTES EM SP.: '
+                      WS-ULT-SP-MEDIA '%'
+              DISPLAY ' * ACIDENTES TOTAIS EM SP...: '
+                      WS-ULT-SP-ACID
+              DISPLAY ' * CIDADES PESQUISADAS EM SP: '
+                      WS-ULT-SP-CONT
+           ELSE
+              DISPLAY ' * NENHUM FECHAMENTO DE TRANSITO ENCONTRADO *'
+           END-IF
+           DISPLAY ' *========================================*'
+           DISPLAY ' *      TERMINO NORMAL DO CGPRG009          *'
+           DISPLAY ' *========================================*'
+
+           MOVE 00   TO  RETURN-CODE
+           .
+      *---------------> FIM DO PROGRAMA CGPRG009 <-------------------*
