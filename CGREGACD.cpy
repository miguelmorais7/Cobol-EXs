@@ -0,0 +1,11 @@
+      *--------------------------------------------------------------*
+      *    REGISTRO COMPARTILHADO DE CIDADE/ACIDENTES (SYSIN)        *
+      *    USADO POR CGPRG006 E CGPRG007 PARA QUE O MESMO EXTRATO    *
+      *    POSSA ALIMENTAR QUALQUER UM DOS DOIS PROGRAMAS            *
+      *--------------------------------------------------------------*
+           05 WS-CIDADE           PIC 9(05).
+           05 WS-ESTADO           PIC X(02).
+           05 WS-QTD-VEICULOS     PIC 9(07).
+           05 WS-BAFOMETRO        PIC X(01).
+           05 WS-QTD-ACIDENTES    PIC 9(04).
+           05 WS-QTD-OBITOS       PIC 9(04).
