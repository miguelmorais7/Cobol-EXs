@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+      *=======================*
+       PROGRAM-ID.    CGPRG008.
+       AUTHOR.        MIGUEL MORAIS.
+       INSTALLATION.  FATEC SAO CAETANO.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+       SECURITY.      NIVEL BASICO.
+      *--------------------------------------------------------------*
+      * DISCIPLINA PROGRAMACAO MAINFRAME
+      *--------------------------------------------------------------*
+      * OBJETIVO: SERVIR DE PASSO INICIAL DO JOB DE FECHAMENTO DO DIA,
+      *           LENDO O DEPARTAMENTO DO LOTE NA SYSIN E CHAMANDO O
+      *           CGPRG004 (QUE PRECISA DE LINKAGE E NAO RODA SOZINHO
+      *           COMO PASSO DE JCL)
+      *--------------------------------------------------------------*
+      *------------------> HISTORICO - MANUTENCAO <------------------*
+      * VERSAO  MES/ANO  NR.DOC  IDENT.  DESCRICAO
+      * ------  -------  ------  ------  -------------------------   *
+      *  V01    AGO/2026 010001  CRIACAO - CHAMADA DO CGPRG004 PELO
+      *                          JOB DE FECHAMENTO DO DIA
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *====================*
+       CONFIGURATION SECTION.
+      *---------------------*
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           CURRENCY SIGN IS "R$ " WITH PICTURE SYMBOL "$"
+           .
+
+       DATA DIVISION.
+      *=============*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+       01  FILLER                 PIC X(35)        VALUE
+           '**** INICIO DA WORKING-STORAGE ****'.
+
+      *-----> CONTROLE DO DEPARTAMENTO, LIDO NA PRIMEIRA LINHA DA
+      *-----> SYSIN ANTES DO CGPRG004 LER O RESTANTE DO LOTE
+       01  WS-REG-CTL-DPTO.
+           05  WS-CTL-NR-DPTO         PIC 9(04).
+           05  WS-CTL-NOME-DPTO       PIC X(15).
+
+       01  WS-AREA-AUX.
+           05  WS-COD-RETORNO-EXIB    PIC 99.
+
+      *-----> AREA DE PARAMETROS PASSADA AO CGPRG004 POR REFERENCIA
+       01  LK-PARAMETROS.
+           05 LK-NR-DPTO             PIC 9(04).
+           05 LK-NOME-DPTO           PIC X(15).
+           05 LK-COD-RETORNO         PIC 99.
+
+       PROCEDURE DIVISION.
+      *====================*
+      *--------------------------------------------------------------*
+      *    PROCESSO PRINCIPAL                                        *
+      *--------------------------------------------------------------*
+           PERFORM 010-INICIAR
+           PERFORM 020-CHAMAR-CGPRG004
+           PERFORM 090-TERMINAR
+           STOP RUN
+           .
+      *--------------------------------------------------------------*
+      *    PROCEDIMENTOS INICIAIS                                    *
+      *--------------------------------------------------------------*
+       010-INICIAR.
+
+           DISPLAY "** ATIVIDADE 8 **"
+           DISPLAY "** MIGUEL MORAIS **"
+           DISPLAY "PASSO INICIAL DO FECHAMENTO DO DIA - CGPRG004"
+           DISPLAY '-----------------------------------'
+
+           ACCEPT WS-REG-CTL-DPTO  FROM SYSIN
+           .
+      *--------------------------------------------------------------*
+      *    CHAMA O CGPRG004 PASSANDO O DEPARTAMENTO DO LOTE           *
+      *--------------------------------------------------------------*
+       020-CHAMAR-CGPRG004.
+
+           MOVE WS-CTL-NR-DPTO      TO  LK-NR-DPTO
+           MOVE WS-CTL-NOME-DPTO    TO  LK-NOME-DPTO
+           MOVE ZEROS               TO  LK-COD-RETORNO
+
+           CALL 'CGPRG004'  USING  LK-PARAMETROS
+
+           MOVE LK-COD-RETORNO      TO  WS-COD-RETORNO-EXIB
+           MOVE LK-COD-RETORNO      TO  RETURN-CODE
+           .
+      *--------------------------------------------------------------*
+      *    PROCEDIMENTOS FINAIS                                      *
+      *--------------------------------------------------------------*
+       090-TERMINAR.
+
+           DISPLAY '-----------------------------------'
+           DISPLAY "COD. DE RETORNO DO CGPRG004.: " WS-COD-RETORNO-EXIB
+           DISPLAY "TERMINO NORMAL DO PROGRAMA CGPRG008"
+           DISPLAY '-----------------------------------'
+           .
+      *---------------> FIM DO PROGRAMA CGPRG008 <-------------------*
