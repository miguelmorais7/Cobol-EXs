@@ -27,10 +27,27 @@
            .
        INPUT-OUTPUT SECTION.
       *---------------------*
+       FILE-CONTROL.
+           SELECT APROVADOS-FILE     ASSIGN TO "APROVADO"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPROVADOS-FILE    ASSIGN TO "REPROVAD"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ERROS-FILE         ASSIGN TO "ERROLIST"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
       *=============*
        FILE SECTION.
       *------------*
+       FD  APROVADOS-FILE.
+       01  APROVADOS-REG             PIC X(80).
+
+       FD  REPROVADOS-FILE.
+       01  REPROVADOS-REG            PIC X(80).
+
+       FD  ERROS-FILE.
+       01  ERROS-REG                 PIC X(80).
+
        WORKING-STORAGE SECTION.
       *-----------------------*
        01  FILLER                 PIC X(35)        VALUE
@@ -40,6 +57,7 @@
        01  WS-AREA-AUX.
            05  WS-FIM                 PIC X(01).
            05  WS-CTLIDO              PIC 9(02).
+           05  WS-QTD-COPIA           PIC 9(01).
            05  WS-MEDIA               PIC 9(02)V99.
            05  WS-NUM-F               PIC 9(02).
            05  WS-NUM-M               PIC 9(02).
@@ -47,15 +65,82 @@
            05  WS-NUM-REP             PIC 9(02).
            05  WS-NOTA-TOTAL          PIC 9(02)V99.
            05  WS-PCT-REP             PIC 9(02),99.
+           05  WS-CTCURSO             PIC 9(02)        VALUE ZEROS.
+           05  WS-IDX-CUR             PIC 9(02).
+           05  WS-CURSO-ACHADO        PIC X(01).
+           05  WS-MEDIA-CURSO         PIC 9(02),99.
+           05  WS-PCT-REP-CURSO       PIC 9(02),99.
+           05  WS-PESO-EFETIVO        PIC 9(01)V99.
+           05  WS-SOMA-NOTAS          PIC 9(05)V9999.
+           05  WS-SOMA-PESOS          PIC 9(02)V99.
+           05  WS-REG-VALIDO          PIC X(01).
+           05  WS-NUM-ERROS           PIC 9(02)        VALUE ZEROS.
+           05  WS-CTVALIDO            PIC 9(02)        VALUE ZEROS.
+           05  WS-CTTURMA             PIC 9(02)        VALUE ZEROS.
+           05  WS-IDX-TURMA           PIC 9(02).
+           05  WS-TURMA-ACHADA        PIC X(01).
+           05  WS-MEDIA-TURMA         PIC 9(02),99.
+           05  WS-PCT-REP-TURMA       PIC 9(02),99.
+
+      *-----> QUADRO DE HONRA - TOP 3 MEDIAS DO LOTE
+       01  WS-TAB-HONRA.
+           05  WS-TAB-HONRA-OCR   OCCURS 3 TIMES.
+               10 WS-TAB-HONRA-NUMERO   PIC 9(04).
+               10 WS-TAB-HONRA-NOME     PIC X(20).
+               10 WS-TAB-HONRA-MEDIA    PIC 9(02)V99.
+
+      *-----> TABELA DE ESTATISTICAS POR CURSO
+       01  WS-TAB-CURSO.
+           05  WS-TAB-CURSO-OCR   OCCURS 20 TIMES INDEXED BY WS-IDX-TC.
+               10 WS-TAB-CURSO-COD        PIC X(12).
+               10 WS-TAB-CURSO-QTD        PIC 9(02).
+               10 WS-TAB-CURSO-NOTA-TOTAL PIC 9(04)V99.
+               10 WS-TAB-CURSO-NUM-REP    PIC 9(02).
+      *-----> TABELA DE ESTATISTICAS POR TURMA
+       01  WS-TAB-TURMA.
+           05 WS-TAB-TURMA-OCR   OCCURS 20 TIMES INDEXED BY WS-IDX-TT.
+               10 WS-TAB-TURMA-COD        PIC X(03).
+               10 WS-TAB-TURMA-QTD        PIC 9(02).
+               10 WS-TAB-TURMA-NOTA-TOTAL PIC 9(04)V99.
+               10 WS-TAB-TURMA-NUM-REP    PIC 9(02).
       *-----> ENTRADA - DADOS VIA SYSIN (NO JCL DE EXECUCAO)
+      *--->    O ACCEPT E FEITO NESTA AREA PLANA (SEM OCCURS
+      *--->    DEPENDING ON) PORQUE ESTE RUNTIME DIMENSIONA O ACCEPT
+      *--->    DE UM GRUPO COM OCCURS DEPENDING ON PELO VALOR ANTIGO
+      *--->    DO CONTADOR, NAO PELO VALOR QUE ESTA CHEGANDO NA
+      *--->    PROPRIA LINHA; OS 71 BYTES DA LINHA SAO SEMPRE
+      *--->    TRANSFERIDOS POR COMPLETO, INDEPENDENTE DO VALOR
+      *--->    ANTERIOR DE WS-QTD-NOTAS-IN, E SO DEPOIS COPIADOS
+      *--->    CAMPO A CAMPO PARA WS-REG-SYSIN (VIDE
+      *--->    026-COPIAR-DADOS-SYSIN), JA COM A QTDE. DE NOTAS
+      *--->    CORRETA PARA GOVERNAR O LACO DAS OCORRENCIAS
+       01  WS-LINHA-SYSIN.
+           05  WS-LIN-NUMERO      PIC 9(04).
+           05  WS-LIN-NOME        PIC X(20).
+           05  WS-LIN-SEXO        PIC X(01).
+           05  WS-LIN-IDADE       PIC 9(02).
+           05  WS-LIN-CURSO       PIC X(12).
+           05  WS-LIN-TURMA       PIC X(03).
+           05  WS-LIN-QTD-NOTAS   PIC 9(01).
+           05  WS-LIN-NOTAS  OCCURS 4 TIMES.
+               10 WS-LIN-NOTA     PIC 9(02)V99.
+               10 WS-LIN-PESO     PIC 9(01)V99.
+
        01  WS-REG-SYSIN.
            05 WS-NUMERO-IN        PIC 9(04).
            05 WS-NOME-IN          PIC X(20).
            05 WS-SEXO-IN          PIC X(01).
            05 WS-IDADE-IN         PIC 9(02).
            05 WS-CURSO-IN         PIC X(12).
-           05 WS-NOTA1-IN         PIC 9(02)V99.
-           05 WS-NOTA2-IN         PIC 9(02)V99.
+           05 WS-TURMA-IN         PIC X(03).
+           05 WS-QTD-NOTAS-IN     PIC 9(01).
+      *--->    QTDE. DE NOTAS BIMESTRAIS INFORMADAS (1 A 4)
+           05 WS-NOTAS-IN  OCCURS 1 TO 4 TIMES
+                            DEPENDING ON WS-QTD-NOTAS-IN
+                            INDEXED BY WS-IDX-NT.
+              10 WS-NOTA-IN          PIC 9(02)V99.
+              10 WS-PESO-IN          PIC 9(01)V99.
+      *--->    WS-PESO-IN = 0 (OU BRANCO) EQUIVALE A PESO 1
       *-----> SAIDA - DADOS VIA SYSOUT
        01  WS-REG-SYSOUT.
            05 WS-NUMERO-OUT       PIC 9(04).
@@ -68,9 +153,9 @@
            05 FILLER              PIC X(01)        VALUE SPACES.
            05 WS-CURSO-OUT        PIC X(12).
            05 FILLER              PIC X(01)        VALUE SPACES.
-           05 WS-NOTA1-OUT        PIC Z9,99.
+           05 WS-TURMA-OUT        PIC X(03).
            05 FILLER              PIC X(01)        VALUE SPACES.
-           05 WS-NOTA2-OUT        PIC Z9,99.
+           05 WS-QTD-NOTAS-OUT    PIC 9.
            05 FILLER              PIC X(01)        VALUE SPACES.
            05 WS-MED              PIC Z9,99.
            05 FILLER              PIC X(01)        VALUE SPACES.
@@ -94,6 +179,12 @@
       *--------------------------------------------------------------*
        010-INICIAR.
 
+           MOVE ZEROS  TO  WS-TAB-HONRA
+           MOVE ZEROS  TO  WS-TAB-CURSO
+           MOVE ZEROS  TO  WS-TAB-TURMA
+           OPEN OUTPUT APROVADOS-FILE
+           OPEN OUTPUT REPROVADOS-FILE
+           OPEN OUTPUT ERROS-FILE
            PERFORM 025-LER-SYSIN
            .
            DISPLAY "** ATIVIDADE 5 **"
@@ -104,67 +195,393 @@
       *--------------------------------------------------------------*
        025-LER-SYSIN.
 
-           ACCEPT WS-REG-SYSIN  FROM SYSIN
+           ACCEPT WS-LINHA-SYSIN  FROM SYSIN
 
-           IF WS-REG-SYSIN = ALL '9'
+           IF WS-LINHA-SYSIN = ALL '9'
               MOVE   'S'     TO  WS-FIM
            ELSE
               ADD 1  TO WS-CTLIDO
+              PERFORM 026-COPIAR-DADOS-SYSIN
            END-IF
            .
       *--------------------------------------------------------------*
+      *    COPIAR OS CAMPOS DA LINHA LIDA (WS-LINHA-SYSIN) PARA
+      *    WS-REG-SYSIN, INCLUSIVE AS NOTAS/PESOS, AGORA QUE
+      *    WS-QTD-NOTAS-IN (COPIADO PRIMEIRO) JA E CONHECIDO
+      *--------------------------------------------------------------*
+       026-COPIAR-DADOS-SYSIN.
+
+           MOVE WS-LIN-NUMERO      TO  WS-NUMERO-IN
+           MOVE WS-LIN-NOME        TO  WS-NOME-IN
+           MOVE WS-LIN-SEXO        TO  WS-SEXO-IN
+           MOVE WS-LIN-IDADE       TO  WS-IDADE-IN
+           MOVE WS-LIN-CURSO       TO  WS-CURSO-IN
+           MOVE WS-LIN-TURMA       TO  WS-TURMA-IN
+           MOVE WS-LIN-QTD-NOTAS   TO  WS-QTD-NOTAS-IN
+
+      *--->    WS-QTD-NOTAS-IN VEM DA SYSIN SEM VALIDACAO (PODE
+      *--->    CHEGAR 5-9, FORA DA FAIXA 1 A 4 DE WS-NOTAS-IN);
+      *--->    O LACO ABAIXO USA WS-QTD-COPIA, LIMITADO A 4, PARA
+      *--->    NAO ESTOURAR A TABELA - WS-QTD-NOTAS-IN PERMANECE
+      *--->    COM O VALOR BRUTO PARA 029-VALIDAR-REGISTRO REJEITAR
+      *--->    O REGISTRO MAIS ADIANTE
+           IF WS-QTD-NOTAS-IN > 4
+              MOVE 4               TO  WS-QTD-COPIA
+           ELSE
+              MOVE WS-QTD-NOTAS-IN TO  WS-QTD-COPIA
+           END-IF
+
+           SET WS-IDX-NT  TO  1
+           PERFORM 027-COPIAR-NOTA
+              UNTIL WS-IDX-NT > WS-QTD-COPIA
+           .
+      *--------------------------------------------------------------*
+      *    COPIAR UMA OCORRENCIA DE NOTA/PESO
+      *--------------------------------------------------------------*
+       027-COPIAR-NOTA.
+
+           MOVE WS-LIN-NOTA (WS-IDX-NT)   TO  WS-NOTA-IN (WS-IDX-NT)
+           MOVE WS-LIN-PESO (WS-IDX-NT)   TO  WS-PESO-IN (WS-IDX-NT)
+           SET WS-IDX-NT  UP BY 1
+           .
+      *--------------------------------------------------------------*
       *    PROCESSAR DADOS RECEBIDOS DA SYSIN ATE FIM DOS REGISTROS
       *--------------------------------------------------------------*
        030-PROCESSAR.
 
-           COMPUTE WS-MEDIA = (WS-NOTA1-IN + WS-NOTA2-IN) / 2
-           IF WS-SEXO-IN = 'F'
-              ADD 1  TO WS-NUM-F
+           PERFORM 029-VALIDAR-REGISTRO
+
+           IF WS-REG-VALIDO NOT = 'S'
+              ADD 1  TO  WS-NUM-ERROS
+              MOVE WS-LINHA-SYSIN  TO  ERROS-REG
+              WRITE ERROS-REG
+              DISPLAY "REGISTRO INVALIDO - NAO COMPUTADO: "
+                       WS-NUMERO-IN " " WS-NOME-IN
            ELSE
-              ADD 1  TO WS-NUM-M
+              ADD 1  TO  WS-CTVALIDO
+              PERFORM 031-CALCULAR-MEDIA
+
+              IF WS-SEXO-IN = 'F'
+                 ADD 1  TO WS-NUM-F
+              ELSE
+                 ADD 1  TO WS-NUM-M
+              END-IF
+
+              IF WS-MEDIA < 6,00
+                 ADD 1  TO WS-NUM-REP
+              END-IF
+
+              ADD WS-MEDIA  TO WS-NOTA-TOTAL
+
+              PERFORM 032-ACUMULAR-CURSO
+              PERFORM 034-ACUMULAR-TURMA
+              PERFORM 037-ATUALIZAR-HONRA
+
+              MOVE WS-MEDIA       TO WS-MED
+              MOVE WS-NUMERO-IN   TO WS-NUMERO-OUT
+              MOVE WS-NOME-IN     TO WS-NOME-OUT
+              MOVE WS-SEXO-IN     TO WS-SEXO-OUT
+              MOVE WS-IDADE-IN    TO WS-IDADE-OUT
+              MOVE WS-CURSO-IN    TO WS-CURSO-OUT
+              MOVE WS-TURMA-IN    TO WS-TURMA-OUT
+              MOVE WS-QTD-NOTAS-IN TO WS-QTD-NOTAS-OUT
+      *--->      MOVE WS-REG-SYSIN   TO WS-REG-SYSOUT
+              DISPLAY WS-REG-SYSOUT
+
+              IF WS-MEDIA >= 6,00
+                 MOVE WS-REG-SYSOUT  TO  APROVADOS-REG
+                 WRITE APROVADOS-REG
+              ELSE
+                 MOVE WS-REG-SYSOUT  TO  REPROVADOS-REG
+                 WRITE REPROVADOS-REG
+              END-IF
+           END-IF
+
+           PERFORM 025-LER-SYSIN
+           .
+      *--------------------------------------------------------------*
+      *    VALIDA OS LIMITES DOS CAMPOS DO REGISTRO DE ENTRADA
+      *--------------------------------------------------------------*
+       029-VALIDAR-REGISTRO.
+
+           MOVE 'S'  TO  WS-REG-VALIDO
+
+           IF WS-SEXO-IN NOT = 'M' AND WS-SEXO-IN NOT = 'F'
+              MOVE 'N'  TO  WS-REG-VALIDO
+           END-IF
+
+           IF WS-IDADE-IN < 14 OR WS-IDADE-IN > 99
+              MOVE 'N'  TO  WS-REG-VALIDO
+           END-IF
+
+           IF WS-QTD-NOTAS-IN < 1 OR WS-QTD-NOTAS-IN > 4
+              MOVE 'N'  TO  WS-REG-VALIDO
+           ELSE
+              SET WS-IDX-NT  TO  1
+              PERFORM 038-VALIDAR-NOTA
+                 UNTIL WS-IDX-NT > WS-QTD-NOTAS-IN
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    VALIDA UMA NOTA BIMESTRAL DENTRO DA FAIXA 0,00 A 10,00
+      *--------------------------------------------------------------*
+       038-VALIDAR-NOTA.
+
+           IF WS-NOTA-IN (WS-IDX-NT) > 10,00
+              MOVE 'N'  TO  WS-REG-VALIDO
+           END-IF
+
+           SET WS-IDX-NT  UP BY 1
+           .
+      *--------------------------------------------------------------*
+      *    CALCULA A MEDIA PONDERADA DAS NOTAS BIMESTRAIS DO ALUNO
+      *--------------------------------------------------------------*
+       031-CALCULAR-MEDIA.
+
+           MOVE ZEROS  TO  WS-SOMA-NOTAS
+           MOVE ZEROS  TO  WS-SOMA-PESOS
+           SET WS-IDX-NT  TO  1
+
+           PERFORM 036-SOMAR-NOTA
+              UNTIL WS-IDX-NT > WS-QTD-NOTAS-IN
+
+           COMPUTE WS-MEDIA = WS-SOMA-NOTAS / WS-SOMA-PESOS
+           .
+      *--------------------------------------------------------------*
+      *    SOMA UMA NOTA BIMESTRAL PONDERADA PELO SEU PESO
+      *--------------------------------------------------------------*
+       036-SOMAR-NOTA.
+
+           IF WS-PESO-IN (WS-IDX-NT) = ZEROS
+              MOVE 1                        TO  WS-PESO-EFETIVO
+           ELSE
+              MOVE WS-PESO-IN (WS-IDX-NT)    TO  WS-PESO-EFETIVO
+           END-IF
+
+           COMPUTE WS-SOMA-NOTAS = WS-SOMA-NOTAS +
+              (WS-NOTA-IN (WS-IDX-NT) * WS-PESO-EFETIVO)
+           ADD WS-PESO-EFETIVO  TO  WS-SOMA-PESOS
+
+           SET WS-IDX-NT  UP BY 1
+           .
+      *--------------------------------------------------------------*
+      *    ATUALIZA O QUADRO DE HONRA COM AS 3 MELHORES MEDIAS
+      *--------------------------------------------------------------*
+       037-ATUALIZAR-HONRA.
+
+           IF WS-MEDIA > WS-TAB-HONRA-MEDIA (1)
+              MOVE WS-TAB-HONRA-OCR (2)  TO  WS-TAB-HONRA-OCR (3)
+              MOVE WS-TAB-HONRA-OCR (1)  TO  WS-TAB-HONRA-OCR (2)
+              MOVE WS-NUMERO-IN  TO  WS-TAB-HONRA-NUMERO (1)
+              MOVE WS-NOME-IN    TO  WS-TAB-HONRA-NOME   (1)
+              MOVE WS-MEDIA      TO  WS-TAB-HONRA-MEDIA  (1)
+           ELSE
+              IF WS-MEDIA > WS-TAB-HONRA-MEDIA (2)
+                 MOVE WS-TAB-HONRA-OCR (2)  TO  WS-TAB-HONRA-OCR (3)
+                 MOVE WS-NUMERO-IN  TO  WS-TAB-HONRA-NUMERO (2)
+                 MOVE WS-NOME-IN    TO  WS-TAB-HONRA-NOME   (2)
+                 MOVE WS-MEDIA      TO  WS-TAB-HONRA-MEDIA  (2)
+              ELSE
+                 IF WS-MEDIA > WS-TAB-HONRA-MEDIA (3)
+                    MOVE WS-NUMERO-IN  TO  WS-TAB-HONRA-NUMERO (3)
+                    MOVE WS-NOME-IN    TO  WS-TAB-HONRA-NOME   (3)
+                    MOVE WS-MEDIA      TO  WS-TAB-HONRA-MEDIA  (3)
+                 END-IF
+              END-IF
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    ACUMULA AS ESTATISTICAS DO ALUNO NO CURSO CORRESPONDENTE
+      *--------------------------------------------------------------*
+       032-ACUMULAR-CURSO.
+
+           MOVE SPACES  TO  WS-CURSO-ACHADO
+           SET WS-IDX-TC  TO  1
+
+           PERFORM 033-LOCALIZAR-CURSO
+              UNTIL WS-CURSO-ACHADO = 'S' OR WS-IDX-TC > WS-CTCURSO
+
+           IF WS-CURSO-ACHADO NOT = 'S'
+              ADD 1  TO  WS-CTCURSO
+              SET WS-IDX-TC  TO  WS-CTCURSO
+              MOVE WS-CURSO-IN  TO  WS-TAB-CURSO-COD (WS-IDX-TC)
            END-IF
 
+           ADD 1         TO  WS-TAB-CURSO-QTD        (WS-IDX-TC)
+           ADD WS-MEDIA  TO  WS-TAB-CURSO-NOTA-TOTAL  (WS-IDX-TC)
            IF WS-MEDIA < 6,00
-              ADD 1  TO WS-NUM-REP
+              ADD 1  TO  WS-TAB-CURSO-NUM-REP (WS-IDX-TC)
            END-IF
+           .
+      *--------------------------------------------------------------*
+      *    LOCALIZA O CURSO DO ALUNO NA TABELA EM MEMORIA
+      *--------------------------------------------------------------*
+       033-LOCALIZAR-CURSO.
 
-           ADD WS-MEDIA  TO WS-NOTA-TOTAL
+           IF WS-TAB-CURSO-COD (WS-IDX-TC) = WS-CURSO-IN
+              MOVE 'S'  TO  WS-CURSO-ACHADO
+           ELSE
+              SET WS-IDX-TC  UP BY 1
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    ACUMULA AS ESTATISTICAS DO ALUNO NA TURMA CORRESPONDENTE   *
+      *--------------------------------------------------------------*
+       034-ACUMULAR-TURMA.
 
-           MOVE WS-MEDIA       TO WS-MED
-           MOVE WS-NUMERO-IN   TO WS-NUMERO-OUT
-           MOVE WS-NOME-IN     TO WS-NOME-OUT
-           MOVE WS-SEXO-IN     TO WS-SEXO-OUT
-           MOVE WS-IDADE-IN    TO WS-IDADE-OUT
-           MOVE WS-CURSO-IN    TO WS-CURSO-OUT
-           MOVE WS-NOTA1-IN    TO WS-NOTA1-OUT
-           MOVE WS-NOTA2-IN    TO WS-NOTA2-OUT
-           MOVE WS-NOME-IN     TO WS-NOME-OUT
-           MOVE WS-NOME-IN     TO WS-NOME-OUT
-      *--->MOVE WS-REG-SYSIN   TO WS-REG-SYSOUT
-           DISPLAY WS-REG-SYSOUT
+           MOVE SPACES  TO  WS-TURMA-ACHADA
+           SET WS-IDX-TT  TO  1
 
-           PERFORM 025-LER-SYSIN
+           PERFORM 035-LOCALIZAR-TURMA
+              UNTIL WS-TURMA-ACHADA = 'S' OR WS-IDX-TT > WS-CTTURMA
+
+           IF WS-TURMA-ACHADA NOT = 'S'
+              ADD 1  TO  WS-CTTURMA
+              SET WS-IDX-TT  TO  WS-CTTURMA
+              MOVE WS-TURMA-IN  TO  WS-TAB-TURMA-COD (WS-IDX-TT)
+           END-IF
+
+           ADD 1         TO  WS-TAB-TURMA-QTD        (WS-IDX-TT)
+           ADD WS-MEDIA  TO  WS-TAB-TURMA-NOTA-TOTAL  (WS-IDX-TT)
+           IF WS-MEDIA < 6,00
+              ADD 1  TO  WS-TAB-TURMA-NUM-REP (WS-IDX-TT)
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    LOCALIZA A TURMA DO ALUNO NA TABELA EM MEMORIA             *
+      *--------------------------------------------------------------*
+       035-LOCALIZAR-TURMA.
+
+           IF WS-TAB-TURMA-COD (WS-IDX-TT) = WS-TURMA-IN
+              MOVE 'S'  TO  WS-TURMA-ACHADA
+           ELSE
+              SET WS-IDX-TT  UP BY 1
+           END-IF
            .
       *--------------------------------------------------------------*
       *    PROCEDIMENTOS FINAIS
       *--------------------------------------------------------------*
        090-TERMINAR.
 
-           COMPUTE WS-MEDIA-TOTAL = WS-NOTA-TOTAL / WS-CTLIDO
-           COMPUTE WS-PCT-REP = (WS-NUM-REP / WS-CTLIDO) * 100
+           CLOSE APROVADOS-FILE
+           CLOSE REPROVADOS-FILE
+           CLOSE ERROS-FILE
+
+           IF WS-CTVALIDO > 0
+              COMPUTE WS-MEDIA-TOTAL = WS-NOTA-TOTAL / WS-CTVALIDO
+              COMPUTE WS-PCT-REP = (WS-NUM-REP / WS-CTVALIDO) * 100
+           END-IF
 
            DISPLAY ' *========================================*'
            DISPLAY ' *   TOTAIS DE CONTROLE - CGPRG005        *'
            DISPLAY ' *----------------------------------------*'
            DISPLAY ' * REGISTROS LIDOS....= ' WS-CTLIDO
+           DISPLAY ' * REGISTROS INVALIDOS= ' WS-NUM-ERROS
+           DISPLAY ' * REGISTROS VALIDOS..= ' WS-CTVALIDO
            DISPLAY ' * TOTAL DE MULHERES..= ' WS-NUM-F
            DISPLAY ' * TOTAL DE HOMENS....= ' WS-NUM-M
            DISPLAY ' * MEDIA GERAL DOS ALUNOS....... = ' WS-MEDIA-TOTAL
            DISPLAY ' * TOTAL DE ALUNOS COM MEDIA < 6 = ' WS-NUM-REP
            DISPLAY ' * % DE ALUNOS COM MEDIA < 6.... = ' WS-PCT-REP'%'
            DISPLAY ' *========================================*'
+
+           PERFORM 092-IMPRIMIR-CURSOS
+           PERFORM 094-IMPRIMIR-HONRA
+           PERFORM 095-IMPRIMIR-TURMAS
+
            DISPLAY ' *----------------------------------------*'
            DISPLAY ' *      TERMINO NORMAL DO CGPRG005        *'
            DISPLAY ' *----------------------------------------*'
+
+           IF WS-NUM-ERROS > ZEROS
+              MOVE 04   TO  RETURN-CODE
+           ELSE
+              MOVE 00   TO  RETURN-CODE
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    IMPRIME O QUADRO DE HONRA COM AS 3 MELHORES MEDIAS
+      *--------------------------------------------------------------*
+       094-IMPRIMIR-HONRA.
+
+           DISPLAY ' *========================================*'
+           DISPLAY ' *   QUADRO DE HONRA - CGPRG005           *'
+           DISPLAY ' *----------------------------------------*'
+           DISPLAY ' * 1o LUGAR: ' WS-TAB-HONRA-NUMERO (1)
+                    ' ' WS-TAB-HONRA-NOME (1)
+                    ' MEDIA= ' WS-TAB-HONRA-MEDIA (1)
+           DISPLAY ' * 2o LUGAR: ' WS-TAB-HONRA-NUMERO (2)
+                    ' ' WS-TAB-HONRA-NOME (2)
+                    ' MEDIA= ' WS-TAB-HONRA-MEDIA (2)
+           DISPLAY ' * 3o LUGAR: ' WS-TAB-HONRA-NUMERO (3)
+                    ' ' WS-TAB-HONRA-NOME (3)
+                    ' MEDIA= ' WS-TAB-HONRA-MEDIA (3)
+           DISPLAY ' *========================================*'
+           .
+      *--------------------------------------------------------------*
+      *    IMPRIME AS ESTATISTICAS AGRUPADAS POR CURSO
+      *--------------------------------------------------------------*
+       092-IMPRIMIR-CURSOS.
+
+           DISPLAY ' *========================================*'
+           DISPLAY ' *   TOTAIS POR CURSO - CGPRG005          *'
+           DISPLAY ' *----------------------------------------*'
+
+           SET WS-IDX-TC  TO  1
+           PERFORM 093-IMPRIMIR-UM-CURSO
+              UNTIL WS-IDX-TC > WS-CTCURSO
+           .
+      *--------------------------------------------------------------*
+      *    IMPRIME AS ESTATISTICAS DE UM CURSO DA TABELA
+      *--------------------------------------------------------------*
+       093-IMPRIMIR-UM-CURSO.
+
+           COMPUTE WS-MEDIA-CURSO =
+              WS-TAB-CURSO-NOTA-TOTAL (WS-IDX-TC) /
+              WS-TAB-CURSO-QTD        (WS-IDX-TC)
+
+           COMPUTE WS-PCT-REP-CURSO =
+              (WS-TAB-CURSO-NUM-REP (WS-IDX-TC) /
+               WS-TAB-CURSO-QTD     (WS-IDX-TC)) * 100
+
+           DISPLAY ' * CURSO.......= ' WS-TAB-CURSO-COD (WS-IDX-TC)
+           DISPLAY ' *   ALUNOS....= ' WS-TAB-CURSO-QTD  (WS-IDX-TC)
+           DISPLAY ' *   MEDIA.....= ' WS-MEDIA-CURSO
+           DISPLAY ' *   % REPROV..= ' WS-PCT-REP-CURSO '%'
+
+           SET WS-IDX-TC  UP BY 1
+           .
+      *--------------------------------------------------------------*
+      *    IMPRIME AS ESTATISTICAS AGRUPADAS POR TURMA                *
+      *--------------------------------------------------------------*
+       095-IMPRIMIR-TURMAS.
+
+           DISPLAY ' *========================================*'
+           DISPLAY ' *   TOTAIS POR TURMA - CGPRG005          *'
+           DISPLAY ' *----------------------------------------*'
+
+           SET WS-IDX-TT  TO  1
+           PERFORM 096-IMPRIMIR-UMA-TURMA
+              UNTIL WS-IDX-TT > WS-CTTURMA
+           .
+      *--------------------------------------------------------------*
+      *    IMPRIME AS ESTATISTICAS DE UMA TURMA DA TABELA             *
+      *--------------------------------------------------------------*
+       096-IMPRIMIR-UMA-TURMA.
+
+           COMPUTE WS-MEDIA-TURMA =
+              WS-TAB-TURMA-NOTA-TOTAL (WS-IDX-TT) /
+              WS-TAB-TURMA-QTD        (WS-IDX-TT)
+
+           COMPUTE WS-PCT-REP-TURMA =
+              (WS-TAB-TURMA-NUM-REP (WS-IDX-TT) /
+               WS-TAB-TURMA-QTD     (WS-IDX-TT)) * 100
+
+           DISPLAY ' * TURMA......= ' WS-TAB-TURMA-COD (WS-IDX-TT)
+           DISPLAY ' *   ALUNOS....= ' WS-TAB-TURMA-QTD  (WS-IDX-TT)
+           DISPLAY ' *   MEDIA.....= ' WS-MEDIA-TURMA
+           DISPLAY ' *   % REPROV..= ' WS-PCT-REP-TURMA '%'
+
+           SET WS-IDX-TT  UP BY 1
            .
       *---------------> FIM DO PROGRAMA RSPRG002 <-------------------*
